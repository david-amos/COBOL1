@@ -0,0 +1,465 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     COBDOA08.
+       DATE-WRITTEN.   4/20/2020.
+       AUTHOR.         DAVID AMOS.
+       DATE-COMPILED.
+      *-----------------------------------------------------
+      *    THIS PROGRAM READS THE BOAT SALES FILE AND      |
+      *    MAKES A SEASONAL SALES TREND REPORT.             |
+      *    IT BREAKS ON THE PURCHASE QUARTER FOR MAJOR      |
+      *    AND THE PURCHASE MONTH FOR MINOR.                |
+      *    CBLBOAT1.DAT COMES IN ORDERED BY BOAT TYPE, SO   |
+      *    THE FILE IS SORTED BY PURCHASE DATE BEFORE THE   |
+      *    BREAK LOGIC RUNS.                                |
+      *-----------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOAT-CONTROL
+               ASSIGN TO DYNAMIC C-BOAT-CONTROL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK
+               ASSIGN TO "C:\IHCC\COBOL\TRNDSORT.WRK".
+
+           SELECT BOAT-SORTED
+               ASSIGN TO "C:\IHCC\COBOL\TRNDSORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRTOUT
+               ASSIGN TO DYNAMIC C-PRTOUT-PATH
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT CTL-LOG
+               ASSIGN TO "C:\IHCC\COBOL\CTLTOTAL.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  BOAT-CONTROL
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS BOAT-REC
+           RECORD CONTAINS 46 CHARACTERS.
+       01  BOAT-REC.
+           05 I-LAST-NAME              PIC X(15).
+           05 I-STATE                  PIC XX.
+           05 I-BOAT-COST              PIC 9(6)V99.
+           05 I-PURCHASE-DATE.
+               10 I-P-YY               PIC X(4).
+               10 I-P-MM               PIC XX.
+               10 I-P-DD               PIC XX.
+           05 I-BOAT-TYPE              PIC X.
+           05 I-ACCESSORY-PACKAGE      PIC 9.
+           05 I-PREP-COST              PIC 9(5)V99.
+           05 I-SALESPERSON            PIC X(4).
+
+       SD  SORT-WORK
+           DATA RECORD IS SW-REC.
+       01  SW-REC.
+           05 SW-LAST-NAME             PIC X(15).
+           05 SW-STATE                 PIC XX.
+           05 SW-BOAT-COST             PIC 9(6)V99.
+           05 SW-PURCHASE-DATE.
+               10 SW-P-YY              PIC X(4).
+               10 SW-P-MM              PIC XX.
+               10 SW-P-DD              PIC XX.
+           05 SW-BOAT-TYPE             PIC X.
+           05 SW-ACCESSORY-PACKAGE     PIC 9.
+           05 SW-PREP-COST             PIC 9(5)V99.
+           05 SW-SALESPERSON           PIC X(4).
+
+       FD  BOAT-SORTED
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS SRT-REC
+           RECORD CONTAINS 46 CHARACTERS.
+       01  SRT-REC                     PIC X(46).
+
+       FD  PRTOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRTLINE
+           LINAGE IS 50 WITH FOOTING AT 44.
+
+       01 PRTLINE                      PIC X(132).
+
+       FD  CTL-LOG
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CTL-LOG-REC
+           RECORD CONTAINS 35 CHARACTERS.
+           COPY CTLTOTAL.
+
+       WORKING-STORAGE SECTION.
+       01  WORK-AREA.
+           05 C-TOTAL-COST         PIC 9(7)V99.
+           05 C-BOAT-CTR           PIC 9(4)        VALUE 0.
+           05 C-MN-TOTAL-COST      PIC 9(9)V99     VALUE 0.
+           05 C-MJ-BOAT-CTR        PIC 9(5)        VALUE 0.
+           05 C-MJ-TOTAL-COST      PIC 9(9)V99     VALUE 0.
+           05 C-GT-BOAT-CTR        PIC 9(5)        VALUE 0.
+           05 C-GT-TOTAL-COST      PIC 9(12)V99    VALUE 0.
+           05 C-PCTR               PIC 99          VALUE 0.
+           05 MORE-RECS            PIC XXX         VALUE 'YES'.
+           05 C-BOAT-CONTROL-PATH  PIC X(60)
+                                   VALUE "C:\IHCC\COBOL\CBLBOAT1.DAT".
+           05 C-PRTOUT-PATH        PIC X(60)
+                                   VALUE "C:\IHCC\COBOL\BOATTRND.PRT".
+           05 C-ARG-VALUE          PIC X(60).
+           05 C-RUN-DATE-ARG       PIC 9(8)        VALUE 0.
+           05 H-QUARTER            PIC 9.
+           05 H-MONTH              PIC XX.
+           05 C-QUARTER            PIC 9.
+           05 C-BOAT-TYPE          PIC X(13).
+           05 C-QUARTER-LABEL      PIC X(15).
+
+       01  CURRENT-DATE-AND-TIME.
+           05  THIS-DATE.
+               10 I-YY             PIC 9(4).
+               10 I-MM             PIC 99.
+               10 I-DD             PIC 99.
+           05 I-TIME               PIC X(11).
+
+       01  COMPANY-TITLE.
+           05  FILLER                  PIC X(6)        VALUE "DATE: ".
+           05  O-MM                  PIC 99.
+           05  FILLER                  PIC X           VALUE "/".
+           05  O-DD                  PIC 99.
+           05  FILLER                  PIC X           VALUE '/'.
+           05  O-YY                  PIC 9(4).
+           05  FILLER                  PIC X(41)       VALUE SPACES.
+           05  FILLER                  PIC X(31)
+                       VALUE "AMOS'S BOATS INC. - SALES TREND".
+           05 FILLER                   PIC X(36)       VALUE SPACES.
+           05 FILLER                   PIC X(6)        VALUE "PAGE:".
+           05 O-PCTR                   PIC XX.
+
+       01 COLLUMN-HEADINGS1.
+           05 FILLER                   PIC X(15)  VALUE SPACES.
+           05 FILLER                   PIC X(10)  VALUE SPACES.
+           05 FILLER                   PIC X(13)  VALUE "BOAT".
+           05 FILLER                   PIC X(10)  VALUE SPACES.
+           05 FILLER                   PIC X(8)   VALUE "PURCHASE".
+           05 FILLER                   PIC X(10)  VALUE SPACES.
+           05 FILLER                   PIC X(12)  VALUE "TOTAL".
+           05 FILLER                   PIC X(54)  VALUE SPACES.
+
+       01 COLLUMN-HEADINGS2.
+           05 FILLER                   PIC X(15)  VALUE "LAST NAME".
+           05 FILLER                   PIC X(10)  VALUE SPACES.
+           05 FILLER                   PIC X(13)  VALUE "TYPE".
+           05 FILLER                   PIC X(10)  VALUE SPACES.
+           05 FILLER                   PIC X(8)   VALUE "DATE".
+           05 FILLER                   PIC X(10)  VALUE SPACES.
+           05 FILLER                   PIC X(12)  VALUE "COST".
+           05 FILLER                   PIC X(54)  VALUE SPACES.
+
+       01 QUARTER-LINE.
+           05 FILLER                   PIC X(11)   VALUE "QUARTER:".
+           05 O-QUARTER-LABEL          PIC X(15).
+           05 FILLER                   PIC X(106)  VALUE SPACES.
+
+       01 DETAIL-LINE.
+           05 O-LAST-NAME              PIC X(15).
+           05 FILLER                   PIC X(10)   VALUE SPACES.
+           05 O-BOAT-TYPE              PIC X(13).
+           05 FILLER                   PIC X(10)   VALUE SPACES.
+           05 O-PURCHASE-DATE.
+               10 O-P-MM               PIC 99.
+               10 FILLER               PIC X       VALUE '/'.
+               10 O-P-DD               PIC 99.
+               10 FILLER               PIC X       VALUE '/'.
+               10 O-P-YY               PIC 99.
+           05 FILLER                   PIC X(10)   VALUE SPACES.
+           05 O-TOTAL-COST             PIC Z,ZZZ,ZZZ.99.
+           05 FILLER                   PIC X(54)   VALUE SPACES.
+
+       01 MINOR-BREAK-LINE.
+           05 FILLER                   PIC X(14)   VALUE SPACES.
+           05 FILLER                   PIC X(14)
+                                       VALUE"SUBTOTALS FOR".
+           05 FILLER                   PIC X(7)    VALUE "MONTH:".
+           05 O-MN-MONTH               PIC XX.
+           05 FILLER                   PIC X(9)    VALUE SPACES.
+           05 FILLER                   PIC X(14)   VALUE "NUMBER SOLD:".
+           05 O-BOAT-CTR               PIC Z,ZZ9.
+           05 FILLER                   PIC X(52)   VALUE SPACES.
+           05 O-MN-TOTAL-PRICE         PIC $$$$,$$$,$$$.99.
+
+       01 MAJOR-BREAK-LINE.
+           05 FILLER                   PIC X(10)   VALUE SPACES.
+           05 FILLER                   PIC X(14)
+                                       VALUE "SUBTOTALS FOR".
+           05 O-MJ-QUARTER-LABEL       PIC X(15).
+           05 FILLER                   PIC X(9)    VALUE SPACES.
+           05 FILLER                   PIC X(14)   VALUE "NUMBER SOLD:".
+           05 O-MJ-BOAT-CTR            PIC Z,ZZ9.
+           05 FILLER                   PIC X(50)   VALUE SPACES.
+           05 O-MJ-TOTAL-PRICE         PIC $$$$,$$$,$$$.99.
+
+       01 GRAND-TOTAL-LINE.
+           05 FILLER                   PIC X(23)   VALUE SPACES.
+           05 FILLER                   PIC X(38)   VALUE "GRAND TOTALS".
+           05 FILLER                   PIC X(13)   VALUE "NUMBER SOLD:".
+           05 O-GT-BOAT-CTR            PIC ZZ,ZZ9.
+           05 FILLER                   PIC X(33)   VALUE SPACES.
+           05 O-GT-TOTAL-COST          PIC $$$,$$$,$$$,$$$.99.
+
+       01 BLANK-LINE.
+           05 FILLER                   PIC X(132)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT.
+           PERFORM 2000-MAINLINE
+               UNTIL MORE-RECS = 'NO'.
+           PERFORM 3000-CLOSING.
+           STOP RUN.
+
+       1000-INIT.
+           PERFORM 1010-GET-PARAMETERS.
+
+           SORT SORT-WORK
+               ON ASCENDING KEY SW-PURCHASE-DATE
+               USING BOAT-CONTROL
+               GIVING BOAT-SORTED.
+           OPEN INPUT BOAT-SORTED.
+           OPEN OUTPUT PRTOUT.
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           IF C-RUN-DATE-ARG NOT = 0
+               MOVE C-RUN-DATE-ARG(1:4) TO I-YY
+               MOVE C-RUN-DATE-ARG(5:2) TO I-MM
+               MOVE C-RUN-DATE-ARG(7:2) TO I-DD
+           END-IF.
+           MOVE I-YY TO O-YY.
+           MOVE I-DD TO O-DD.
+           MOVE I-MM TO O-MM.
+
+           PERFORM 9200-READ.
+           PERFORM 2050-DERIVE-QUARTER.
+           MOVE C-QUARTER TO H-QUARTER.
+           MOVE I-P-MM TO H-MONTH.
+           PERFORM 9300-HEADINGS.
+
+       1010-GET-PARAMETERS.
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT C-ARG-VALUE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+               NOT ON EXCEPTION
+                   IF C-ARG-VALUE NOT = SPACES
+                       MOVE C-ARG-VALUE TO C-BOAT-CONTROL-PATH
+                   END-IF
+           END-ACCEPT.
+
+           DISPLAY 2 UPON ARGUMENT-NUMBER.
+           ACCEPT C-ARG-VALUE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+               NOT ON EXCEPTION
+                   IF C-ARG-VALUE NOT = SPACES
+                       MOVE C-ARG-VALUE TO C-PRTOUT-PATH
+                   END-IF
+           END-ACCEPT.
+
+           DISPLAY 3 UPON ARGUMENT-NUMBER.
+           ACCEPT C-ARG-VALUE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+               NOT ON EXCEPTION
+                   IF C-ARG-VALUE NOT = SPACES
+                       MOVE C-ARG-VALUE TO C-RUN-DATE-ARG
+                   END-IF
+           END-ACCEPT.
+
+       2000-MAINLINE.
+           PERFORM 2050-DERIVE-QUARTER.
+           IF H-QUARTER NOT = C-QUARTER
+               PERFORM 9100-MINOR-BREAK
+               PERFORM 9000-MAJOR-BREAK
+           ELSE
+               IF H-MONTH NOT EQUAL I-P-MM
+                   PERFORM 9100-MINOR-BREAK.
+
+           PERFORM 2100-CALCS.
+           PERFORM 2200-OUTPUT.
+           PERFORM 9200-READ.
+
+       2050-DERIVE-QUARTER.
+           EVALUATE I-P-MM
+               WHEN "01" THRU "03"
+                   MOVE 1 TO C-QUARTER
+               WHEN "04" THRU "06"
+                   MOVE 2 TO C-QUARTER
+               WHEN "07" THRU "09"
+                   MOVE 3 TO C-QUARTER
+               WHEN "10" THRU "12"
+                   MOVE 4 TO C-QUARTER
+               WHEN OTHER
+                   MOVE 0 TO C-QUARTER
+           END-EVALUATE.
+
+       2100-CALCS.
+           ADD I-BOAT-COST TO I-PREP-COST GIVING C-TOTAL-COST.
+           ADD C-TOTAL-COST TO C-MN-TOTAL-COST.
+           ADD 1 TO C-BOAT-CTR.
+
+       2200-OUTPUT.
+           MOVE I-LAST-NAME TO O-LAST-NAME.
+           MOVE I-P-YY TO O-P-YY.
+           MOVE I-P-DD TO O-P-DD.
+           MOVE I-P-MM TO O-P-MM.
+           MOVE C-TOTAL-COST TO O-TOTAL-COST.
+
+           EVALUATE I-BOAT-TYPE
+               WHEN 'B'
+                   MOVE 'BASS BOAT' TO C-BOAT-TYPE
+               WHEN 'P'
+                   MOVE 'PONTOON' TO C-BOAT-TYPE
+               WHEN 'S'
+                   MOVE 'SKI BOAT' TO C-BOAT-TYPE
+               WHEN 'J'
+                   MOVE 'JOHN BOAT' TO C-BOAT-TYPE
+               WHEN 'C'
+                   MOVE 'CANOE' TO C-BOAT-TYPE
+               WHEN 'R'
+                   MOVE 'CABIN CRUISER' TO C-BOAT-TYPE
+               WHEN OTHER
+                   MOVE 'UNKNOWN' TO C-BOAT-TYPE
+           END-EVALUATE.
+           MOVE C-BOAT-TYPE TO O-BOAT-TYPE.
+
+           WRITE PRTLINE FROM DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+                   AT EOP
+                       PERFORM 9300-HEADINGS.
+
+       3000-CLOSING.
+           PERFORM 9100-MINOR-BREAK.
+           PERFORM 9000-MAJOR-BREAK.
+           PERFORM 3100-GRANDTOTALS.
+           CLOSE BOAT-SORTED.
+           CLOSE PRTOUT.
+
+           PERFORM 3900-LOG-CONTROL-TOTALS.
+
+       3900-LOG-CONTROL-TOTALS.
+           OPEN EXTEND CTL-LOG.
+           MOVE "COBDOA08"       TO CTL-PROGRAM-ID.
+           MOVE I-YY             TO CTL-RUN-YY.
+           MOVE I-MM             TO CTL-RUN-MM.
+           MOVE I-DD             TO CTL-RUN-DD.
+           MOVE C-GT-BOAT-CTR    TO CTL-RECORD-COUNT.
+           MOVE C-GT-TOTAL-COST  TO CTL-DOLLAR-TOTAL.
+           WRITE CTL-LOG-REC.
+           CLOSE CTL-LOG.
+
+       3100-GRANDTOTALS.
+           MOVE C-GT-BOAT-CTR TO O-GT-BOAT-CTR.
+           MOVE C-GT-TOTAL-COST TO O-GT-TOTAL-COST.
+           WRITE PRTLINE FROM GRAND-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+
+       9000-MAJOR-BREAK.
+           MOVE C-MJ-BOAT-CTR TO O-MJ-BOAT-CTR.
+           MOVE C-MJ-TOTAL-COST TO O-MJ-TOTAL-PRICE.
+           EVALUATE H-QUARTER
+               WHEN 1
+                   MOVE "1ST QUARTER" TO C-QUARTER-LABEL
+               WHEN 2
+                   MOVE "2ND QUARTER" TO C-QUARTER-LABEL
+               WHEN 3
+                   MOVE "3RD QUARTER" TO C-QUARTER-LABEL
+               WHEN 4
+                   MOVE "4TH QUARTER" TO C-QUARTER-LABEL
+               WHEN OTHER
+                   MOVE "UNKNOWN" TO C-QUARTER-LABEL
+           END-EVALUATE.
+           MOVE C-QUARTER-LABEL TO O-MJ-QUARTER-LABEL.
+           WRITE PRTLINE FROM MAJOR-BREAK-LINE
+               AFTER ADVANCING 1 LINES
+                   AT EOP
+                       PERFORM 9300-HEADINGS.
+
+           EVALUATE C-QUARTER
+               WHEN 1
+                   MOVE "1ST QUARTER" TO C-QUARTER-LABEL
+               WHEN 2
+                   MOVE "2ND QUARTER" TO C-QUARTER-LABEL
+               WHEN 3
+                   MOVE "3RD QUARTER" TO C-QUARTER-LABEL
+               WHEN 4
+                   MOVE "4TH QUARTER" TO C-QUARTER-LABEL
+               WHEN OTHER
+                   MOVE "UNKNOWN" TO C-QUARTER-LABEL
+           END-EVALUATE.
+           MOVE C-QUARTER-LABEL TO O-QUARTER-LABEL.
+
+           IF MORE-RECS = 'YES'
+               WRITE PRTLINE FROM QUARTER-LINE
+               AFTER ADVANCING 2 LINES.
+
+           WRITE PRTLINE FROM BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+
+           ADD C-MJ-BOAT-CTR TO C-GT-BOAT-CTR.
+           ADD C-MJ-TOTAL-COST TO C-GT-TOTAL-COST.
+           MOVE C-QUARTER TO H-QUARTER.
+
+           MOVE 0 TO C-MJ-BOAT-CTR.
+           MOVE 0 TO C-MJ-TOTAL-COST.
+
+       9100-MINOR-BREAK.
+           MOVE C-BOAT-CTR TO O-BOAT-CTR.
+           MOVE C-MN-TOTAL-COST TO O-MN-TOTAL-PRICE.
+           MOVE H-MONTH TO O-MN-MONTH.
+           WRITE PRTLINE FROM MINOR-BREAK-LINE
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM 9300-HEADINGS.
+           WRITE PRTLINE FROM BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+
+           ADD C-BOAT-CTR TO C-MJ-BOAT-CTR.
+           ADD C-MN-TOTAL-COST TO C-MJ-TOTAL-COST.
+
+           MOVE I-P-MM TO H-MONTH.
+
+           MOVE 0 TO C-BOAT-CTR.
+           MOVE 0 TO C-MN-TOTAL-COST.
+
+       9200-READ.
+           READ BOAT-SORTED INTO BOAT-REC
+               AT END
+                   MOVE 'NO' TO MORE-RECS.
+
+       9300-HEADINGS.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO O-PCTR.
+           EVALUATE C-QUARTER
+               WHEN 1
+                   MOVE "1ST QUARTER" TO C-QUARTER-LABEL
+               WHEN 2
+                   MOVE "2ND QUARTER" TO C-QUARTER-LABEL
+               WHEN 3
+                   MOVE "3RD QUARTER" TO C-QUARTER-LABEL
+               WHEN 4
+                   MOVE "4TH QUARTER" TO C-QUARTER-LABEL
+               WHEN OTHER
+                   MOVE "UNKNOWN" TO C-QUARTER-LABEL
+           END-EVALUATE.
+           MOVE C-QUARTER-LABEL TO O-QUARTER-LABEL.
+
+           WRITE PRTLINE FROM COMPANY-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE PRTLINE FROM COLLUMN-HEADINGS1
+               AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE FROM COLLUMN-HEADINGS2
+               AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE FROM QUARTER-LINE
+               AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE FROM BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+
+       END PROGRAM COBDOA08.
