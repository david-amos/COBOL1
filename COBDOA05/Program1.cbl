@@ -0,0 +1,281 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     COBDOA05.
+       DATE-WRITTEN.   3/2/2020.
+       AUTHOR.         DAVID AMOS.
+       DATE-COMPILED.
+      *---------------------------------------------------------
+      *THIS PROGRAM READS THE CONTROL-TOTALS LOG WRITTEN BY
+      *COBDOA01, COBDOA02, COBDOA03 AND COBDOA04 AND COMPARES
+      *EACH RUN AGAINST THE EXPECTED RECORD COUNT AND DOLLAR
+      *TOTAL FROM THE UPSTREAM DATA FEED, FLAGGING ANY RUN
+      *WHERE RECORDS WERE SILENTLY DROPPED OR DUPLICATED.
+      *---------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTL-LOG
+               ASSIGN TO "C:\IHCC\COBOL\CTLTOTAL.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXPECT-TOTALS
+               ASSIGN TO "C:\IHCC\COBOL\CTLEXPECT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRTOUT
+               ASSIGN TO "C:\IHCC\COBOL\RECONCIL.RPT"
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CTL-LOG
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CTL-LOG-REC
+           RECORD CONTAINS 35 CHARACTERS.
+           COPY CTLTOTAL.
+
+       FD  EXPECT-TOTALS
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS EX-REC
+           RECORD CONTAINS 34 CHARACTERS.
+       01  EX-REC.
+           05 EX-PROGRAM-ID        PIC X(8).
+           05 EX-EXPECTED-DATE.
+               10 EX-EXP-YY        PIC 9(4).
+               10 EX-EXP-MM        PIC 99.
+               10 EX-EXP-DD        PIC 99.
+           05 EX-EXPECTED-COUNT    PIC 9(7).
+           05 EX-EXPECTED-TOTAL    PIC S9(9)V99.
+
+       FD  PRTOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRTLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01  PRTLINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WORK-AREA.
+           05 MORE-RECS             PIC X          VALUE 'Y'.
+           05 MORE-EXPECT           PIC X          VALUE 'Y'.
+           05 C-MATCH-FOUND         PIC X          VALUE 'N'.
+           05 C-COUNT-DIFF          PIC S9(7)      VALUE 0.
+           05 C-TOTAL-DIFF          PIC S9(10)V99  VALUE 0.
+           05 C-PCTR                PIC 99         VALUE 0.
+           05 C-RUN-CTR             PIC 999        VALUE 0.
+           05 C-EXCEPT-CTR          PIC 999        VALUE 0.
+
+       01  EXPECT-TABLE.
+           05 EX-TABLE-CTR          PIC 99         VALUE 0.
+           05 EX-ENTRY OCCURS 20 TIMES INDEXED BY EX-IDX.
+               10 EX-T-PROGRAM-ID       PIC X(8).
+               10 EX-T-EXPECTED-DATE.
+                   15 EX-T-EXP-YY       PIC 9(4).
+                   15 EX-T-EXP-MM       PIC 99.
+                   15 EX-T-EXP-DD       PIC 99.
+               10 EX-T-EXPECTED-COUNT   PIC 9(7).
+               10 EX-T-EXPECTED-TOTAL   PIC S9(9)V99.
+
+       01  CURRENT-DATE-AND-TIME.
+           05 THIS-DATE.
+               10 I-YY              PIC 9(4).
+               10 I-MM              PIC 99.
+               10 I-DD              PIC 99.
+           05 I-TIME                PIC X(11).
+
+       01  COMPANY-TITLE.
+           05 FILLER                PIC X(6)       VALUE 'DATE:'.
+           05 O-MM                  PIC 99.
+           05 FILLER                PIC X          VALUE '/'.
+           05 O-DD                  PIC 99.
+           05 FILLER                PIC X          VALUE '/'.
+           05 O-YY                  PIC 9(4).
+           05 FILLER                PIC X(42)      VALUE SPACE.
+           05 FILLER                PIC X(66)
+                                   VALUE 'CONTROL-TOTAL RECONCILIATION'.
+           05 FILLER                PIC X(6)       VALUE 'PAGE:'.
+           05 O-PCTR                PIC Z9.
+
+       01  COLLUMN-HEADINGS-1.
+           05 FILLER                PIC X(11)      VALUE 'PROGRAM'.
+           05 FILLER                PIC X(11)      VALUE 'RUN'.
+           05 FILLER                PIC X(11)      VALUE 'ACTUAL'.
+           05 FILLER                PIC X(11)      VALUE 'EXPECTED'.
+           05 FILLER                PIC X(11)      VALUE 'COUNT'.
+           05 FILLER                PIC X(16)      VALUE 'ACTUAL'.
+           05 FILLER                PIC X(16)      VALUE 'EXPECTED'.
+           05 FILLER                PIC X(10)      VALUE 'DOLLAR'.
+           05 FILLER                PIC X(6)       VALUE 'STATUS'.
+
+       01  COLLUMN-HEADINGS-2.
+           05 FILLER                PIC X(11)      VALUE 'ID'.
+           05 FILLER                PIC X(11)      VALUE 'DATE'.
+           05 FILLER                PIC X(11)      VALUE 'COUNT'.
+           05 FILLER                PIC X(11)      VALUE 'COUNT'.
+           05 FILLER                PIC X(11)      VALUE 'DIFF'.
+           05 FILLER                PIC X(16)      VALUE 'TOTAL'.
+           05 FILLER                PIC X(16)      VALUE 'TOTAL'.
+           05 FILLER                PIC X(10)      VALUE 'DIFF'.
+           05 FILLER                PIC X(6)       VALUE SPACES.
+
+       01  BLANK-LINE               PIC X(132)     VALUE SPACES.
+
+       01  DETAIL-LINE.
+           05 O-PROGRAM-ID          PIC X(11).
+           05 O-RUN-DATE.
+               10 O-RUN-MM          PIC 99.
+               10 FILLER            PIC X          VALUE '/'.
+               10 O-RUN-DD          PIC 99.
+               10 FILLER            PIC X          VALUE '/'.
+               10 O-RUN-YY          PIC 9(4).
+           05 FILLER                PIC X(2)       VALUE SPACES.
+           05 O-ACTUAL-COUNT        PIC ZZZ,ZZ9.
+           05 FILLER                PIC X(4)       VALUE SPACES.
+           05 O-EXPECT-COUNT        PIC ZZZ,ZZ9.
+           05 FILLER                PIC X(4)       VALUE SPACES.
+           05 O-COUNT-DIFF          PIC ZZZ,ZZ9-.
+           05 FILLER                PIC X(3)       VALUE SPACES.
+           05 O-ACTUAL-TOTAL        PIC $$,$$$,$$9.99.
+           05 FILLER                PIC X(2)       VALUE SPACES.
+           05 O-EXPECT-TOTAL        PIC $$,$$$,$$9.99.
+           05 FILLER                PIC X(2)       VALUE SPACES.
+           05 O-TOTAL-DIFF          PIC $$,$$9.99-.
+           05 FILLER                PIC X(2)       VALUE SPACES.
+           05 O-STATUS              PIC X(11).
+
+       01  NO-EXPECT-LINE.
+           05 O-NE-PROGRAM-ID       PIC X(11).
+           05 FILLER                PIC X(30)      VALUE
+                                    'NO EXPECTED TOTALS ON FILE'.
+
+       01  GT-COUNTERS.
+           05 FILLER                PIC X(12)      VALUE SPACES.
+           05 FILLER                PIC X(19)      VALUE
+                                    'RUNS RECONCILED: '.
+           05 O-GT-RUN-CTR          PIC ZZ9.
+           05 FILLER                PIC X(6)       VALUE SPACES.
+           05 FILLER                PIC X(22)      VALUE
+                                   'RUNS WITH EXCEPTIONS: '.
+           05 O-GT-EXCEPT-CTR       PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT.
+           PERFORM 2000-MAINLINE
+               UNTIL MORE-RECS = 'N'.
+           PERFORM 3000-CLOSING.
+           STOP RUN.
+
+       1000-INIT.
+           OPEN INPUT CTL-LOG.
+           OPEN OUTPUT PRTOUT.
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE I-YY TO O-YY.
+           MOVE I-DD TO O-DD.
+           MOVE I-MM TO O-MM.
+
+           PERFORM 1050-LOAD-EXPECTED.
+           PERFORM 9000-READ.
+           PERFORM 9100-HEADINGS.
+
+       1050-LOAD-EXPECTED.
+           OPEN INPUT EXPECT-TOTALS.
+           PERFORM UNTIL MORE-EXPECT = 'N'
+               READ EXPECT-TOTALS
+                   AT END
+                       MOVE 'N' TO MORE-EXPECT
+                   NOT AT END
+                       ADD 1 TO EX-TABLE-CTR
+                       MOVE EX-PROGRAM-ID
+                           TO EX-T-PROGRAM-ID(EX-TABLE-CTR)
+                       MOVE EX-EXPECTED-DATE
+                           TO EX-T-EXPECTED-DATE(EX-TABLE-CTR)
+                       MOVE EX-EXPECTED-COUNT
+                           TO EX-T-EXPECTED-COUNT(EX-TABLE-CTR)
+                       MOVE EX-EXPECTED-TOTAL
+                           TO EX-T-EXPECTED-TOTAL(EX-TABLE-CTR)
+           END-PERFORM.
+           CLOSE EXPECT-TOTALS.
+
+       2000-MAINLINE.
+           PERFORM 2100-LOOKUP-EXPECTED.
+           PERFORM 2200-OUTPUT.
+           PERFORM 9000-READ.
+
+       2100-LOOKUP-EXPECTED.
+           MOVE 'N' TO C-MATCH-FOUND.
+           SET EX-IDX TO 1.
+           SEARCH EX-ENTRY
+               AT END
+                   CONTINUE
+               WHEN EX-T-PROGRAM-ID(EX-IDX) = CTL-PROGRAM-ID
+                    AND EX-T-EXPECTED-DATE(EX-IDX) = CTL-RUN-DATE
+                   MOVE 'Y' TO C-MATCH-FOUND
+           END-SEARCH.
+
+       2200-OUTPUT.
+           ADD 1 TO C-RUN-CTR.
+           MOVE CTL-PROGRAM-ID TO O-PROGRAM-ID.
+           MOVE CTL-RUN-MM TO O-RUN-MM.
+           MOVE CTL-RUN-DD TO O-RUN-DD.
+           MOVE CTL-RUN-YY TO O-RUN-YY.
+           MOVE CTL-RECORD-COUNT TO O-ACTUAL-COUNT.
+           MOVE CTL-DOLLAR-TOTAL TO O-ACTUAL-TOTAL.
+
+           IF C-MATCH-FOUND = 'Y'
+               MOVE EX-T-EXPECTED-COUNT(EX-IDX) TO O-EXPECT-COUNT
+               MOVE EX-T-EXPECTED-TOTAL(EX-IDX) TO O-EXPECT-TOTAL
+               COMPUTE C-COUNT-DIFF =
+                   CTL-RECORD-COUNT - EX-T-EXPECTED-COUNT(EX-IDX)
+               COMPUTE C-TOTAL-DIFF =
+                   CTL-DOLLAR-TOTAL - EX-T-EXPECTED-TOTAL(EX-IDX)
+               MOVE C-COUNT-DIFF TO O-COUNT-DIFF
+               MOVE C-TOTAL-DIFF TO O-TOTAL-DIFF
+               IF C-COUNT-DIFF = 0 AND C-TOTAL-DIFF = 0
+                   MOVE 'OK' TO O-STATUS
+               ELSE
+                   MOVE 'EXCEPTION' TO O-STATUS
+                   ADD 1 TO C-EXCEPT-CTR
+               END-IF
+               WRITE PRTLINE FROM DETAIL-LINE
+                   AFTER ADVANCING 1 LINE
+                       AT EOP
+                           PERFORM 9100-HEADINGS
+           ELSE
+               MOVE CTL-PROGRAM-ID TO O-NE-PROGRAM-ID
+               ADD 1 TO C-EXCEPT-CTR
+               WRITE PRTLINE FROM NO-EXPECT-LINE
+                   AFTER ADVANCING 1 LINE
+                       AT EOP
+                           PERFORM 9100-HEADINGS
+           END-IF.
+
+       3000-CLOSING.
+           MOVE C-RUN-CTR TO O-GT-RUN-CTR.
+           MOVE C-EXCEPT-CTR TO O-GT-EXCEPT-CTR.
+           WRITE PRTLINE FROM GT-COUNTERS
+               AFTER ADVANCING 3 LINES.
+           CLOSE CTL-LOG.
+           CLOSE PRTOUT.
+
+       9000-READ.
+           READ CTL-LOG
+               AT END
+                   MOVE 'N' TO MORE-RECS.
+
+       9100-HEADINGS.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO O-PCTR.
+           WRITE PRTLINE FROM COMPANY-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE PRTLINE FROM COLLUMN-HEADINGS-1
+               AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE FROM COLLUMN-HEADINGS-2
+               AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE FROM BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+
+       END PROGRAM COBDOA05.
