@@ -11,21 +11,45 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT OZARK
-               ASSIGN TO "C:\IHCC\COBOL\OZARK.DAT"
+               ASSIGN TO DYNAMIC C-OZARK-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT PRTOUT
-               ASSIGN TO "C:\IHCC\COBOL\VACATION.PRT"
+               ASSIGN TO DYNAMIC C-PRTOUT-PATH
                ORGANIZATION IS RECORD SEQUENTIAL.
 
+           SELECT CONDO-RATES
+               ASSIGN TO "C:\IHCC\COBOL\CONDORATE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RESV-CAL
+               ASSIGN TO "C:\IHCC\COBOL\RESVCAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS C-RESV-CAL-STATUS.
+
+           SELECT EXCEPT-RPT
+               ASSIGN TO "C:\IHCC\COBOL\CONDOEXC.RPT"
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT GUEST-INV
+               ASSIGN TO "C:\IHCC\COBOL\GSTINV.RPT"
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT CTL-LOG
+               ASSIGN TO "C:\IHCC\COBOL\CTLTOTAL.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD  OZARK
            LABEL RECORD IS STANDARD
            DATA RECORD IS OZARK-REC
-           RECORD CONTAINS 31 CHARACTERS.
+           RECORD CONTAINS 40 CHARACTERS.
        01  OZARK-REC.
+           05 I-TRANS-CODE     PIC X.
+               88 IS-RENTAL        VALUE 'R' SPACE.
+               88 IS-CANCELLATION  VALUE 'C'.
            05 I-GUEST          PIC X(20).
            05 I-CONDO          PIC XX.
            05 I-BEDROOMS       PIC 9.
@@ -33,6 +57,17 @@
            05 I-PETS           PIC X.
            05 I-HOTTUB         PIC X.
            05 I-DOCKSLIP       PIC 99V99.
+           05 I-ARRIVAL-DATE.
+               10 I-ARR-YY     PIC 9(4).
+               10 I-ARR-MM     PIC 99.
+               10 I-ARR-DD     PIC 99.
+
+       01  CANCEL-REC REDEFINES OZARK-REC.
+           05 CX-TRANS-CODE    PIC X.
+           05 CX-GUEST         PIC X(20).
+           05 CX-CONDO         PIC XX.
+           05 CX-REFUND-AMT    PIC 9(6)V99.
+           05 FILLER           PIC X(9).
 
        FD  PRTOUT
            LABEL RECORD IS OMITTED
@@ -42,9 +77,72 @@
 
        01  PRTLINE             PIC X(132).
 
+       FD  CONDO-RATES
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CR-REC
+           RECORD CONTAINS 16 CHARACTERS.
+       01  CR-REC.
+           05 CR-CONDO-CODE        PIC XX.
+           05 CR-SEASON            PIC X.
+           05 CR-NIGHTLY-RATE      PIC 9(5)V99.
+           05 CR-CLEANING-FEE      PIC 9(4)V99.
+
+       FD  RESV-CAL
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS RC-REC
+           RECORD CONTAINS 12 CHARACTERS.
+       01  RC-REC.
+           05 RC-CONDO-CODE        PIC XX.
+           05 RC-ARRIVAL-DATE.
+               10 RC-ARR-YY        PIC 9(4).
+               10 RC-ARR-MM        PIC 99.
+               10 RC-ARR-DD        PIC 99.
+           05 RC-NIGHTS             PIC 99.
+
+       FD  EXCEPT-RPT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS EXCLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01  EXCLINE                 PIC X(132).
+
+       FD  GUEST-INV
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS GILINE
+           LINAGE IS 15.
+
+       01  GILINE                  PIC X(132).
+
+       FD  CTL-LOG
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CTL-LOG-REC
+           RECORD CONTAINS 35 CHARACTERS.
+           COPY CTLTOTAL.
+
        WORKING-STORAGE SECTION.
        01  WORK-AREA.
            05 MORE-RECS            PIC X           VALUE 'Y'.
+           05 C-OZARK-PATH         PIC X(60)
+                                   VALUE "C:\IHCC\COBOL\OZARK.DAT".
+           05 C-PRTOUT-PATH        PIC X(60)
+                                   VALUE "C:\IHCC\COBOL\VACATION.PRT".
+           05 C-ARG-VALUE          PIC X(60).
+           05 C-RUN-DATE-ARG       PIC 9(8)        VALUE 0.
+           05 MORE-RATES           PIC X           VALUE 'Y'.
+           05 MORE-CAL             PIC X           VALUE 'Y'.
+           05 C-RESV-CAL-STATUS    PIC XX.
+           05 C-SEASON             PIC X.
+           05 C-BOOKING-OK         PIC X           VALUE 'Y'.
+           05 C-CONDO-VALID        PIC X           VALUE 'Y'.
+           05 C-ARR-INT            PIC 9(7).
+           05 C-DEP-INT            PIC 9(7).
+           05 C-CAL-ARR-INT        PIC 9(7).
+           05 C-CAL-DEP-INT        PIC 9(7).
+           05 C-ARR-DATE-NUM       PIC 9(8).
+           05 C-EXC-PCTR           PIC 99          VALUE 0.
+           05 C-EXC-CTR            PIC 999         VALUE 0.
            05 C-NIGHTLY-FEE        PIC 9(5)V99.
            05 C-CLEANING-FEE       PIC 9(4)V99.
            05 C-CONDO-FEE          PIC 9(6)V99.
@@ -52,16 +150,31 @@
            05 C-SUBTOTAL           PIC 9(6)V99.
            05 C-DEAL-AMOUNT        PIC S9(5)V99.
            05 C-AMOUNT-DUE         PIC 9(6)V99.
-           05 C-GT-SUBTOTAL        PIC 9(8)V99     VALUE 0.
+           05 C-GT-SUBTOTAL        PIC S9(8)V99    VALUE 0.
            05 C-GT-DEAL-AMOUNT     PIC S9(7)V99    VALUE 0.
-           05 C-GT-AMOUNT-DUE      PIC 9(8)V99     VALUE 0.
+           05 C-GT-AMOUNT-DUE      PIC S9(8)V99    VALUE 0.
+           05 C-CANCEL-CTR         PIC 999         VALUE 0.
            05 C-RENTAL-CTR         PIC 999         VALUE 0.
            05 C-FREE-NIGHTS        PIC 99V9        VALUE 0.
            05 C-FREE-CLEANING      PIC 99          VALUE 0.
            05 C-PET-FEES           PIC 9(5)V99     VALUE 0.
            05 C-HOTTUB-FEES        PIC 9(5)V99     VALUE 0.
            05 C-PCTR               PIC 99          VALUE 0.
-           
+
+       01  CONDO-RATE-TABLE.
+           05 CR-TABLE-CTR         PIC 99          VALUE 0.
+           05 CR-ENTRY OCCURS 40 TIMES INDEXED BY CR-IDX.
+               10 CR-T-CONDO-CODE      PIC XX.
+               10 CR-T-SEASON          PIC X.
+               10 CR-T-NIGHTLY-RATE    PIC 9(5)V99.
+               10 CR-T-CLEANING-FEE    PIC 9(4)V99.
+
+       01  RESV-CAL-TABLE.
+           05 RC-TABLE-CTR         PIC 9(5)        VALUE 0.
+           05 RC-ENTRY OCCURS 2000 TIMES INDEXED BY RC-IDX.
+               10 RC-T-CONDO-CODE      PIC XX.
+               10 RC-T-ARR-INT         PIC 9(7).
+               10 RC-T-DEP-INT         PIC 9(7).
 
        01  CURRENT-DATE-AND-TIME.
            05 THIS-DATE.
@@ -134,6 +247,16 @@
            05 O-AMOUNT-DUE         PIC $$$$,$$$.99.
            05 FLAG                 PIC X(4).
 
+       01  REFUND-LINE.
+           05 FILLER               PIC X(15)       VALUE
+                                   'CANCELLATION -'.
+           05 O-RF-GUEST           PIC X(20).
+           05 FILLER               PIC X           VALUE SPACES.
+           05 O-RF-CONDO           PIC XX.
+           05 FILLER               PIC X(10)       VALUE
+                                   ' REFUND: '.
+           05 O-RF-AMOUNT          PIC $$$,$$$.99.
+
        01  GRANDTOTALS.
            05 FILLER               PIC X(84)       VALUE 
                                    'GRAND TOTALS:'.
@@ -156,7 +279,11 @@
            05 FILLER               PIC X(15)       VALUE
                                    'FREE CLEANING:'.
            05 O-FREE-CLEANING-CTR  PIC Z9.
-           05 FILLER               PIC X(55)       VALUE SPACES.
+           05 FILLER               PIC XXX         VALUE SPACES.
+           05 FILLER               PIC X(15)       VALUE
+                                   'CANCELLATIONS:'.
+           05 O-CANCEL-CTR         PIC Z9.
+           05 FILLER               PIC X(35)       VALUE SPACES.
 
        01  GT-ACCUMULATORS.
            05 FILLER               PIC X(14)       VALUE SPACES.
@@ -168,6 +295,74 @@
            05 O-GT-HOTTUB-FEES     PIC $$$,$$$.99.
            05 FILLER               PIC X(55).
 
+       01  EXC-TITLE.
+           05 FILLER               PIC X(6)        VALUE 'DATE:'.
+           05 O-EXC-MM             PIC 99.
+           05 FILLER               PIC X           VALUE '/'.
+           05 O-EXC-DD             PIC 99.
+           05 FILLER               PIC X           VALUE '/'.
+           05 O-EXC-YY             PIC 9(4).
+           05 FILLER               PIC X(42)       VALUE SPACE.
+           05 FILLER               PIC X(66)
+                                   VALUE 'PMG MANAGEMENT - EXCEPTIONS'.
+           05 FILLER               PIC X(6)        VALUE 'PAGE:'.
+           05 O-EXC-PCTR           PIC Z9.
+
+       01  EXC-HEADINGS.
+           05 FILLER               PIC X(20)       VALUE 'GUEST NAME'.
+           05 FILLER               PIC X(10)       VALUE 'CONDO'.
+           05 FILLER               PIC X(14)       VALUE 'ARRIVAL DATE'.
+           05 FILLER               PIC X(9)        VALUE 'NIGHTS'.
+           05 FILLER               PIC X(30)       VALUE 'REASON'.
+
+       01  EXC-DETAIL-LINE.
+           05 O-EXC-GUEST          PIC X(20).
+           05 FILLER               PIC XX          VALUE SPACES.
+           05 O-EXC-CONDO          PIC XX.
+           05 FILLER               PIC X(8)        VALUE SPACES.
+           05 O-EXC-ARR-DATE.
+               10 O-EXC-ARR-MM     PIC 99.
+               10 FILLER           PIC X       VALUE '/'.
+               10 O-EXC-ARR-DD     PIC 99.
+               10 FILLER           PIC X       VALUE '/'.
+               10 O-EXC-ARR-YY     PIC 9(4).
+           05 FILLER               PIC X(6)        VALUE SPACES.
+           05 O-EXC-NIGHTS         PIC Z9.
+           05 FILLER               PIC X(7)        VALUE SPACES.
+           05 O-EXC-REASON         PIC X(30).
+
+       01  GI-HEADING-LINE.
+           05 FILLER               PIC X(20)       VALUE
+                                   'PMG MANAGEMENT'.
+           05 FILLER               PIC X(30)       VALUE
+                                   'GUEST STATEMENT'.
+
+       01  GI-GUEST-LINE.
+           05 FILLER               PIC X(7)        VALUE 'GUEST:'.
+           05 O-GI-GUEST           PIC X(20).
+           05 FILLER               PIC X(8)        VALUE 'CONDO:'.
+           05 O-GI-CONDO           PIC X(15).
+           05 FILLER               PIC X(8)        VALUE 'NIGHTS:'.
+           05 O-GI-NIGHTS          PIC Z9.
+
+       01  GI-FEE-LINE.
+           05 FILLER               PIC X(15)       VALUE
+                                   'CONDO FEE:'.
+           05 O-GI-CONDO-FEE       PIC $$$$,$$$.99.
+           05 FILLER               PIC X(15)       VALUE
+                                   'CLEANING FEE:'.
+           05 O-GI-CLEANING-FEE    PIC $$$$.99.
+           05 FILLER               PIC X(15)       VALUE
+                                   'DOCK SLIP FEE:'.
+           05 O-GI-DOCKSLIP-FEE    PIC $$,$$$.99.
+
+       01  GI-SUBTOTAL-LINE.
+           05 FILLER               PIC X(15)       VALUE
+                                   'STAY SUBTOTAL:'.
+           05 O-GI-SUBTOTAL        PIC $$$$,$$$.99.
+
+       01  GI-BLANK-LINE           PIC X(132)      VALUE SPACES.
+
        PROCEDURE DIVISION.
 
        0000-MAIN.
@@ -178,14 +373,26 @@
            STOP RUN.
 
        1000-INIT.
+           PERFORM 1005-GET-PARAMETERS.
+
            OPEN INPUT OZARK.
            OPEN OUTPUT PRTOUT.
 
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           IF C-RUN-DATE-ARG NOT = 0
+               MOVE C-RUN-DATE-ARG(1:4) TO I-YY
+               MOVE C-RUN-DATE-ARG(5:2) TO I-MM
+               MOVE C-RUN-DATE-ARG(7:2) TO I-DD
+           END-IF.
            MOVE I-YY TO O-YY.
            MOVE I-DD TO O-DD.
            MOVE I-MM TO O-MM.
 
+           PERFORM 1050-LOAD-RATE-TABLE.
+           PERFORM 1055-LOAD-CALENDAR.
+           OPEN OUTPUT EXCEPT-RPT.
+           OPEN OUTPUT GUEST-INV.
+
            EVALUATE I-MM
                WHEN 01
                    MOVE 'JANUARY' TO O-MONTH
@@ -213,15 +420,135 @@
                    MOVE 'DECEMBER' TO O-MONTH.
            PERFORM 9000-READ.
            PERFORM 9100-HEADINGS.
+           PERFORM 9150-EXC-HEADINGS.
+
+       1005-GET-PARAMETERS.
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT C-ARG-VALUE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+               NOT ON EXCEPTION
+                   IF C-ARG-VALUE NOT = SPACES
+                       MOVE C-ARG-VALUE TO C-OZARK-PATH
+                   END-IF
+           END-ACCEPT.
+
+           DISPLAY 2 UPON ARGUMENT-NUMBER.
+           ACCEPT C-ARG-VALUE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+               NOT ON EXCEPTION
+                   IF C-ARG-VALUE NOT = SPACES
+                       MOVE C-ARG-VALUE TO C-PRTOUT-PATH
+                   END-IF
+           END-ACCEPT.
+
+           DISPLAY 3 UPON ARGUMENT-NUMBER.
+           ACCEPT C-ARG-VALUE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+               NOT ON EXCEPTION
+                   IF C-ARG-VALUE NOT = SPACES
+                       MOVE C-ARG-VALUE TO C-RUN-DATE-ARG
+                   END-IF
+           END-ACCEPT.
+
+       1050-LOAD-RATE-TABLE.
+           OPEN INPUT CONDO-RATES.
+           PERFORM UNTIL MORE-RATES = 'N'
+               READ CONDO-RATES
+                   AT END
+                       MOVE 'N' TO MORE-RATES
+                   NOT AT END
+                       ADD 1 TO CR-TABLE-CTR
+                       MOVE CR-CONDO-CODE
+                           TO CR-T-CONDO-CODE(CR-TABLE-CTR)
+                       MOVE CR-SEASON
+                           TO CR-T-SEASON(CR-TABLE-CTR)
+                       MOVE CR-NIGHTLY-RATE
+                           TO CR-T-NIGHTLY-RATE(CR-TABLE-CTR)
+                       MOVE CR-CLEANING-FEE
+                           TO CR-T-CLEANING-FEE(CR-TABLE-CTR)
+           END-PERFORM.
+           CLOSE CONDO-RATES.
+
+       1055-LOAD-CALENDAR.
+           OPEN INPUT RESV-CAL.
+           IF C-RESV-CAL-STATUS = '00'
+               PERFORM UNTIL MORE-CAL = 'N'
+                   READ RESV-CAL
+                       AT END
+                           MOVE 'N' TO MORE-CAL
+                       NOT AT END
+                           ADD 1 TO RC-TABLE-CTR
+                           MOVE RC-CONDO-CODE
+                               TO RC-T-CONDO-CODE(RC-TABLE-CTR)
+                           COMPUTE C-ARR-DATE-NUM =
+                               RC-ARR-YY * 10000 + RC-ARR-MM * 100
+                                   + RC-ARR-DD
+                           MOVE FUNCTION INTEGER-OF-DATE(C-ARR-DATE-NUM)
+                               TO RC-T-ARR-INT(RC-TABLE-CTR)
+                           COMPUTE RC-T-DEP-INT(RC-TABLE-CTR) =
+                               RC-T-ARR-INT(RC-TABLE-CTR) + RC-NIGHTS
+               END-PERFORM
+               CLOSE RESV-CAL
+           END-IF.
+
+       1060-DETERMINE-SEASON.
+           IF I-ARR-MM = 06 OR I-ARR-MM = 07 OR I-ARR-MM = 08
+               MOVE 'S' TO C-SEASON
+           ELSE
+               MOVE 'W' TO C-SEASON.
 
        2000-MAINLINE.
-           PERFORM 2100-CALCS.
-           PERFORM 2200-OUTPUT.
+           IF IS-CANCELLATION
+               PERFORM 2400-CANCEL-REFUND
+           ELSE
+               PERFORM 1500-CHECK-CALENDAR
+               IF C-BOOKING-OK = 'Y'
+                   PERFORM 2100-CALCS
+                   IF C-CONDO-VALID = 'Y'
+                       PERFORM 2200-OUTPUT
+                       PERFORM 2300-GUEST-INVOICE
+                       PERFORM 1600-ADD-TO-CALENDAR
+                   ELSE
+                       PERFORM 9170-EXC-BAD-CONDO
+                   END-IF
+               ELSE
+                   PERFORM 9160-EXC-DOUBLE-BOOK
+               END-IF
+           END-IF.
            PERFORM 9000-READ.
 
+       1500-CHECK-CALENDAR.
+           MOVE 'Y' TO C-BOOKING-OK.
+           COMPUTE C-ARR-DATE-NUM =
+               I-ARR-YY * 10000 + I-ARR-MM * 100 + I-ARR-DD.
+           MOVE FUNCTION INTEGER-OF-DATE(C-ARR-DATE-NUM) TO C-ARR-INT.
+           COMPUTE C-DEP-INT = C-ARR-INT + I-NIGHTS.
+           PERFORM VARYING RC-IDX FROM 1 BY 1
+                   UNTIL RC-IDX > RC-TABLE-CTR
+               IF RC-T-CONDO-CODE(RC-IDX) = I-CONDO
+                   MOVE RC-T-ARR-INT(RC-IDX) TO C-CAL-ARR-INT
+                   MOVE RC-T-DEP-INT(RC-IDX) TO C-CAL-DEP-INT
+                   IF C-ARR-INT < C-CAL-DEP-INT
+                           AND C-DEP-INT > C-CAL-ARR-INT
+                       MOVE 'N' TO C-BOOKING-OK
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       1600-ADD-TO-CALENDAR.
+           ADD 1 TO RC-TABLE-CTR.
+           MOVE I-CONDO TO RC-T-CONDO-CODE(RC-TABLE-CTR).
+           MOVE C-ARR-INT TO RC-T-ARR-INT(RC-TABLE-CTR).
+           MOVE C-DEP-INT TO RC-T-DEP-INT(RC-TABLE-CTR).
+
        2100-CALCS.
            MOVE 0 TO C-DEAL-AMOUNT.
            MOVE SPACES TO FLAG.
+           MOVE 'Y' TO C-CONDO-VALID.
+           PERFORM 1060-DETERMINE-SEASON.
 
            EVALUATE I-CONDO
                WHEN 'HB'
@@ -239,24 +566,40 @@
                WHEN 'HT'
                    PERFORM 2170-HARBOUR
                WHEN 'CP'
-                   PERFORM 2180-COMPASSE.
-
-           MULTIPLY I-DOCKSLIP BY I-NIGHTS GIVING C-DOCKSLIP-FEE 
-               ROUNDED.
-           ADD C-CONDO-FEE C-CLEANING-FEE TO C-DOCKSLIP-FEE
-               GIVING C-SUBTOTAL ROUNDED.
-           ADD C-SUBTOTAL TO C-DEAL-AMOUNT GIVING C-AMOUNT-DUE ROUNDED.
-
-           ADD 1 TO C-RENTAL-CTR.
-           ADD C-SUBTOTAL TO C-GT-SUBTOTAL.
-           ADD C-DEAL-AMOUNT TO C-GT-DEAL-AMOUNT.
-           ADD C-AMOUNT-DUE TO C-GT-AMOUNT-DUE.
+                   PERFORM 2180-COMPASSE
+               WHEN OTHER
+                   MOVE 'N' TO C-CONDO-VALID.
+
+           IF C-CONDO-VALID = 'Y'
+               MULTIPLY I-DOCKSLIP BY I-NIGHTS GIVING C-DOCKSLIP-FEE
+                   ROUNDED
+               ADD C-CONDO-FEE C-CLEANING-FEE TO C-DOCKSLIP-FEE
+                   GIVING C-SUBTOTAL ROUNDED
+               ADD C-SUBTOTAL TO C-DEAL-AMOUNT GIVING C-AMOUNT-DUE
+                   ROUNDED
+               ADD 1 TO C-RENTAL-CTR
+               ADD C-SUBTOTAL TO C-GT-SUBTOTAL
+               ADD C-DEAL-AMOUNT TO C-GT-DEAL-AMOUNT
+               ADD C-AMOUNT-DUE TO C-GT-AMOUNT-DUE
+           END-IF.
+
+       2105-LOOKUP-RATE.
+           SET CR-IDX TO 1.
+           SEARCH CR-ENTRY
+               AT END
+                   MOVE 0 TO C-NIGHTLY-FEE
+                   MOVE 0 TO C-CLEANING-FEE
+               WHEN CR-T-CONDO-CODE(CR-IDX) = I-CONDO
+                    AND CR-T-SEASON(CR-IDX) = C-SEASON
+                   MOVE CR-T-NIGHTLY-RATE(CR-IDX) TO C-NIGHTLY-FEE
+                   MOVE CR-T-CLEANING-FEE(CR-IDX) TO C-CLEANING-FEE
+           END-SEARCH.
 
        2110-HORSE.
            MOVE 'HORSESHOE BEND' TO O-CONDO.
-           MULTIPLY 99.5 BY I-BEDROOMS GIVING C-NIGHTLY-FEE.
-           MOVE 100 TO C-CLEANING-FEE.
-           MULTIPLY C-NIGHTLY-FEE BY I-NIGHTS GIVING C-CONDO-FEE 
+           PERFORM 2105-LOOKUP-RATE.
+           MULTIPLY I-BEDROOMS BY C-NIGHTLY-FEE.
+           MULTIPLY C-NIGHTLY-FEE BY I-NIGHTS GIVING C-CONDO-FEE
                ROUNDED.
            IF I-HOTTUB = 'Y'
                MULTIPLY .05 BY C-CONDO-FEE GIVING
@@ -271,8 +614,8 @@
 
        2120-BEACH.
            MOVE 'OSAGE BEACH' TO O-CONDO.
-           MULTIPLY 188 BY I-BEDROOMS GIVING C-NIGHTLY-FEE ROUNDED.
-           MOVE 150 TO C-CLEANING-FEE.
+           PERFORM 2105-LOOKUP-RATE.
+           MULTIPLY I-BEDROOMS BY C-NIGHTLY-FEE.
            MULTIPLY C-NIGHTLY-FEE BY I-NIGHTS GIVING C-CONDO-FEE.
            IF I-NIGHTS >= 7
                MULTIPLY -1 BY C-NIGHTLY-FEE GIVING C-DEAL-AMOUNT ROUNDED
@@ -285,16 +628,16 @@
 
        2130-PISTOL.
            MOVE 'PISTOL POINT' TO O-CONDO.
-           MULTIPLY 50 BY I-BEDROOMS GIVING C-NIGHTLY-FEE ROUNDED.
-           MOVE 75 TO C-CLEANING-FEE.
-           MULTIPLY I-NIGHTS BY C-NIGHTLY-FEE GIVING C-CONDO-FEE 
+           PERFORM 2105-LOOKUP-RATE.
+           MULTIPLY I-BEDROOMS BY C-NIGHTLY-FEE.
+           MULTIPLY I-NIGHTS BY C-NIGHTLY-FEE GIVING C-CONDO-FEE
                ROUNDED.
 
        2140-BAY.
            MOVE 'REGATTA BAY' TO O-CONDO.
-           MULTIPLY 62.1 BY I-BEDROOMS GIVING C-NIGHTLY-FEE ROUNDED.
-           MOVE 75 TO C-CLEANING-FEE.
-           MULTIPLY I-NIGHTS BY C-NIGHTLY-FEE GIVING C-CONDO-FEE 
+           PERFORM 2105-LOOKUP-RATE.
+           MULTIPLY I-BEDROOMS BY C-NIGHTLY-FEE.
+           MULTIPLY I-NIGHTS BY C-NIGHTLY-FEE GIVING C-CONDO-FEE
                ROUNDED.
            IF I-NIGHTS > 5
                MOVE -75 TO C-DEAL-AMOUNT
@@ -302,32 +645,32 @@
 
        2150-SHAWNEE.
            MOVE 'SHAWNEE BEND' TO O-CONDO.
-           MULTIPLY 100 BY I-BEDROOMS GIVING C-NIGHTLY-FEE ROUNDED.
-           MOVE 150 TO C-CLEANING-FEE.
-           MULTIPLY I-NIGHTS BY C-NIGHTLY-FEE GIVING C-CONDO-FEE 
+           PERFORM 2105-LOOKUP-RATE.
+           MULTIPLY I-BEDROOMS BY C-NIGHTLY-FEE.
+           MULTIPLY I-NIGHTS BY C-NIGHTLY-FEE GIVING C-CONDO-FEE
                ROUNDED.
            IF I-PETS = 'Y'
                COMPUTE C-DEAL-AMOUNT ROUNDED = C-CONDO-FEE * .1
-               COMPUTE C-PET-FEES ROUNDED = C-PET-FEES + 
+               COMPUTE C-PET-FEES ROUNDED = C-PET-FEES +
                    C-CONDO-FEE * .1.
 
        2160-LEDGES.
            MOVE 'LEDGES' TO O-CONDO.
-           MULTIPLY 76.35 BY I-BEDROOMS GIVING C-NIGHTLY-FEE ROUNDED.
-           MOVE 0 TO C-CLEANING-FEE.
-           MULTIPLY I-NIGHTS BY C-NIGHTLY-FEE GIVING C-CONDO-FEE 
+           PERFORM 2105-LOOKUP-RATE.
+           MULTIPLY I-BEDROOMS BY C-NIGHTLY-FEE.
+           MULTIPLY I-NIGHTS BY C-NIGHTLY-FEE GIVING C-CONDO-FEE
                ROUNDED.
            IF I-HOTTUB = 'Y'
                MULTIPLY .075 BY C-CONDO-FEE GIVING
                    C-DEAL-AMOUNT ROUNDED
-               COMPUTE C-HOTTUB-FEES ROUNDED = C-HOTTUB-FEES + (.075 * 
+               COMPUTE C-HOTTUB-FEES ROUNDED = C-HOTTUB-FEES + (.075 *
                    C-CONDO-FEE).
 
        2170-HARBOUR.
            MOVE 'HARBOUR TOWNE' TO O-CONDO.
-           MULTIPLY 50 BY I-BEDROOMS GIVING C-NIGHTLY-FEE ROUNDED.
-           MOVE 100 TO C-CLEANING-FEE.
-           MULTIPLY I-NIGHTS BY C-NIGHTLY-FEE GIVING C-CONDO-FEE 
+           PERFORM 2105-LOOKUP-RATE.
+           MULTIPLY I-BEDROOMS BY C-NIGHTLY-FEE.
+           MULTIPLY I-NIGHTS BY C-NIGHTLY-FEE GIVING C-CONDO-FEE
                ROUNDED.
            IF I-NIGHTS >= 3
                MULTIPLY -.5 BY C-NIGHTLY-FEE GIVING C-DEAL-AMOUNT
@@ -335,9 +678,9 @@
 
        2180-COMPASSE.
            MOVE 'COMPASSE POINTE' TO O-CONDO.
-            MULTIPLY 125 BY I-BEDROOMS GIVING C-NIGHTLY-FEE ROUNDED.
-           MOVE 0 TO C-CLEANING-FEE.
-           MULTIPLY I-NIGHTS BY C-NIGHTLY-FEE GIVING C-CONDO-FEE 
+           PERFORM 2105-LOOKUP-RATE.
+           MULTIPLY I-BEDROOMS BY C-NIGHTLY-FEE.
+           MULTIPLY I-NIGHTS BY C-NIGHTLY-FEE GIVING C-CONDO-FEE
                ROUNDED.
            IF I-NIGHTS >= 5
                MULTIPLY -1 BY C-NIGHTLY-FEE GIVING C-DEAL-AMOUNT
@@ -360,6 +703,39 @@
                    AT EOP
                        PERFORM 9100-HEADINGS.
 
+       2300-GUEST-INVOICE.
+           MOVE I-GUEST TO O-GI-GUEST.
+           MOVE O-CONDO TO O-GI-CONDO.
+           MOVE I-NIGHTS TO O-GI-NIGHTS.
+           MOVE C-CONDO-FEE TO O-GI-CONDO-FEE.
+           MOVE C-CLEANING-FEE TO O-GI-CLEANING-FEE.
+           MOVE C-DOCKSLIP-FEE TO O-GI-DOCKSLIP-FEE.
+           MOVE C-SUBTOTAL TO O-GI-SUBTOTAL.
+
+           WRITE GILINE FROM GI-HEADING-LINE
+               AFTER ADVANCING PAGE.
+           WRITE GILINE FROM GI-GUEST-LINE
+               AFTER ADVANCING 2 LINES.
+           WRITE GILINE FROM GI-FEE-LINE
+               AFTER ADVANCING 2 LINES.
+           WRITE GILINE FROM GI-SUBTOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+           WRITE GILINE FROM GI-BLANK-LINE
+               AFTER ADVANCING 2 LINES.
+
+       2400-CANCEL-REFUND.
+           ADD 1 TO C-CANCEL-CTR.
+           SUBTRACT CX-REFUND-AMT FROM C-GT-SUBTOTAL.
+           SUBTRACT CX-REFUND-AMT FROM C-GT-AMOUNT-DUE.
+
+           MOVE CX-GUEST TO O-RF-GUEST.
+           MOVE CX-CONDO TO O-RF-CONDO.
+           MOVE CX-REFUND-AMT TO O-RF-AMOUNT.
+           WRITE PRTLINE FROM REFUND-LINE
+               AFTER ADVANCING 1 LINE
+                   AT EOP
+                       PERFORM 9100-HEADINGS.
+
        3000-CLOSING.
            MOVE C-GT-SUBTOTAL TO O-GT-SUBTOTAL.
            MOVE C-GT-DEAL-AMOUNT TO O-GT-DEAL-AMOUNT.
@@ -367,6 +743,7 @@
            MOVE C-RENTAL-CTR TO O-RENTAL-CTR.
            MOVE C-FREE-NIGHTS TO O-FREE-NIGHT-CTR.
            MOVE C-FREE-CLEANING TO O-FREE-CLEANING-CTR.
+           MOVE C-CANCEL-CTR TO O-CANCEL-CTR.
            MOVE C-PET-FEES TO O-GT-PET-FEES.
            MOVE C-HOTTUB-FEES TO O-GT-HOTTUB-FEES.
 
@@ -379,7 +756,38 @@
 
            CLOSE OZARK.
            CLOSE PRTOUT.
-
+           CLOSE EXCEPT-RPT.
+           CLOSE GUEST-INV.
+
+           PERFORM 3950-SAVE-CALENDAR.
+           PERFORM 3900-LOG-CONTROL-TOTALS.
+
+       3950-SAVE-CALENDAR.
+           OPEN OUTPUT RESV-CAL.
+           PERFORM VARYING RC-IDX FROM 1 BY 1
+                   UNTIL RC-IDX > RC-TABLE-CTR
+               MOVE RC-T-CONDO-CODE(RC-IDX) TO RC-CONDO-CODE
+               MOVE FUNCTION DATE-OF-INTEGER(RC-T-ARR-INT(RC-IDX))
+                   TO C-ARR-DATE-NUM
+               MOVE C-ARR-DATE-NUM(1:4) TO RC-ARR-YY
+               MOVE C-ARR-DATE-NUM(5:2) TO RC-ARR-MM
+               MOVE C-ARR-DATE-NUM(7:2) TO RC-ARR-DD
+               COMPUTE RC-NIGHTS =
+                   RC-T-DEP-INT(RC-IDX) - RC-T-ARR-INT(RC-IDX)
+               WRITE RC-REC
+           END-PERFORM.
+           CLOSE RESV-CAL.
+
+       3900-LOG-CONTROL-TOTALS.
+           OPEN EXTEND CTL-LOG.
+           MOVE "COBDOA04"       TO CTL-PROGRAM-ID.
+           MOVE I-YY             TO CTL-RUN-YY.
+           MOVE I-MM             TO CTL-RUN-MM.
+           MOVE I-DD             TO CTL-RUN-DD.
+           ADD C-RENTAL-CTR C-CANCEL-CTR GIVING CTL-RECORD-COUNT.
+           MOVE C-GT-AMOUNT-DUE  TO CTL-DOLLAR-TOTAL.
+           WRITE CTL-LOG-REC.
+           CLOSE CTL-LOG.
 
        9000-READ.
            READ OZARK
@@ -400,3 +808,42 @@
            WRITE PRTLINE FROM BLANK-LINE
                AFTER ADVANCING 1 LINE.
 
+       9150-EXC-HEADINGS.
+           ADD 1 TO C-EXC-PCTR.
+           MOVE C-EXC-PCTR TO O-EXC-PCTR.
+           MOVE O-MM TO O-EXC-MM.
+           MOVE O-DD TO O-EXC-DD.
+           MOVE O-YY TO O-EXC-YY.
+           WRITE EXCLINE FROM EXC-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE EXCLINE FROM EXC-HEADINGS
+               AFTER ADVANCING 2 LINES.
+
+       9160-EXC-DOUBLE-BOOK.
+           ADD 1 TO C-EXC-CTR.
+           MOVE I-GUEST TO O-EXC-GUEST.
+           MOVE I-CONDO TO O-EXC-CONDO.
+           MOVE I-ARR-MM TO O-EXC-ARR-MM.
+           MOVE I-ARR-DD TO O-EXC-ARR-DD.
+           MOVE I-ARR-YY TO O-EXC-ARR-YY.
+           MOVE I-NIGHTS TO O-EXC-NIGHTS.
+           MOVE 'DOUBLE BOOKING - DATES OVERLAP' TO O-EXC-REASON.
+           WRITE EXCLINE FROM EXC-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+                   AT EOP
+                       PERFORM 9150-EXC-HEADINGS.
+
+       9170-EXC-BAD-CONDO.
+           ADD 1 TO C-EXC-CTR.
+           MOVE I-GUEST TO O-EXC-GUEST.
+           MOVE I-CONDO TO O-EXC-CONDO.
+           MOVE I-ARR-MM TO O-EXC-ARR-MM.
+           MOVE I-ARR-DD TO O-EXC-ARR-DD.
+           MOVE I-ARR-YY TO O-EXC-ARR-YY.
+           MOVE I-NIGHTS TO O-EXC-NIGHTS.
+           MOVE 'UNRECOGNIZED CONDO CODE' TO O-EXC-REASON.
+           WRITE EXCLINE FROM EXC-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+                   AT EOP
+                       PERFORM 9150-EXC-HEADINGS.
+
