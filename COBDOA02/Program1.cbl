@@ -13,11 +13,19 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT BOAT-CONTROL
-               ASSIGN TO "C:\IHCC\COBOL\CBLBOAT1.DAT"
+               ASSIGN TO DYNAMIC C-BOAT-CONTROL-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT PRTOUT
-               ASSIGN TO "C:\IHCC\COBOL\BOATRPT1.PRT"
+               ASSIGN TO DYNAMIC C-PRTOUT-PATH
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT CTL-LOG
+               ASSIGN TO "C:\IHCC\COBOL\CTLTOTAL.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPT-RPT
+               ASSIGN TO "C:\IHCC\COBOL\BOATEXC1.RPT"
                ORGANIZATION IS RECORD SEQUENTIAL.
 
        DATA DIVISION.
@@ -26,7 +34,7 @@
        FD  BOAT-CONTROL
            LABEL RECORD IS STANDARD
            DATA RECORD IS BOAT-REC
-           RECORD CONTAINS 42 CHARACTERS.
+           RECORD CONTAINS 46 CHARACTERS.
        01  BOAT-REC.
            05 I-LAST-NAME              PIC X(15).
            05 I-STATE                  PIC XX.
@@ -38,6 +46,7 @@
            05 I-BOAT-TYPE              PIC X.
            05 I-ACCESSORY-PACKAGE      PIC 9.
            05 I-PREP-COST              PIC 9(5)V99.
+           05 I-SALESPERSON            PIC X(4).
 
        FD  PRTOUT
            LABEL RECORD IS OMITTED
@@ -47,6 +56,20 @@
 
        01 PRTLINE                      PIC X(132).
 
+       FD  CTL-LOG
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CTL-LOG-REC
+           RECORD CONTAINS 35 CHARACTERS.
+           COPY CTLTOTAL.
+
+       FD  EXCEPT-RPT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS EXCLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01  EXCLINE                     PIC X(132).
+
        WORKING-STORAGE SECTION.
        01  WORK-AREA.
            05 C-TOTAL-COST         PIC 9(7)V99.
@@ -56,8 +79,29 @@
            05 C-GT-TOTAL-COST      PIC 9(12)V99    VALUE 0.
            05 C-PCTR               PIC 99          VALUE 0.
            05 MORE-RECS            PIC XXX         VALUE 'YES'.
+           05 C-BOAT-CONTROL-PATH  PIC X(60)
+                                   VALUE "C:\IHCC\COBOL\CBLBOAT1.DAT".
+           05 C-PRTOUT-PATH        PIC X(60)
+                                   VALUE "C:\IHCC\COBOL\BOATRPT1.PRT".
+           05 C-ARG-VALUE          PIC X(60).
+           05 C-RUN-DATE-ARG       PIC 9(8)        VALUE 0.
            05 H-BOAT-TYPE          PIC X.
            05 C-BOAT-TYPE          PIC X(13).
+           05 C-EXC-CTR            PIC 999         VALUE 0.
+           05 C-EXC-PCTR           PIC 99          VALUE 0.
+           05 C-RECAP-B-CTR        PIC 9(5)        VALUE 0.
+           05 C-RECAP-B-TOTAL      PIC 9(9)V99     VALUE 0.
+           05 C-RECAP-P-CTR        PIC 9(5)        VALUE 0.
+           05 C-RECAP-P-TOTAL      PIC 9(9)V99     VALUE 0.
+           05 C-RECAP-S-CTR        PIC 9(5)        VALUE 0.
+           05 C-RECAP-S-TOTAL      PIC 9(9)V99     VALUE 0.
+           05 C-RECAP-J-CTR        PIC 9(5)        VALUE 0.
+           05 C-RECAP-J-TOTAL      PIC 9(9)V99     VALUE 0.
+           05 C-RECAP-C-CTR        PIC 9(5)        VALUE 0.
+           05 C-RECAP-C-TOTAL      PIC 9(9)V99     VALUE 0.
+           05 C-RECAP-R-CTR        PIC 9(5)        VALUE 0.
+           05 C-RECAP-R-TOTAL      PIC 9(9)V99     VALUE 0.
+           05 C-BOAT-TYPE-VALID    PIC X           VALUE 'Y'.
 
        01  CURRENT-DATE-AND-TIME.
            05  THIS-DATE.
@@ -143,6 +187,54 @@
        01 BLANK-LINE.
            05 FILLER                   PIC X(132)  VALUE SPACES.
 
+       01 RECAP-HEADING-LINE.
+           05 FILLER                   PIC X(50)   VALUE SPACES.
+           05 FILLER                   PIC X(30)
+                                       VALUE "BOAT SALES RECAP BY TYPE".
+           05 FILLER                   PIC X(52)   VALUE SPACES.
+
+       01 RECAP-COLUMN-HEADINGS.
+           05 FILLER                   PIC X(20)   VALUE "BOAT TYPE".
+           05 FILLER                   PIC X(20)   VALUE "NUMBER SOLD".
+           05 FILLER                   PIC X(20)   VALUE "TOTAL COST".
+           05 FILLER                   PIC X(72)   VALUE SPACES.
+
+       01 RECAP-LINE.
+           05 O-RECAP-TYPE              PIC X(20).
+           05 O-RECAP-CTR               PIC Z,ZZ9.
+           05 FILLER                   PIC X(15)   VALUE SPACES.
+           05 O-RECAP-TOTAL             PIC $$$,$$$,$$$.99.
+           05 FILLER                   PIC X(78)   VALUE SPACES.
+
+       01  EXC-TITLE.
+           05  FILLER                  PIC X(6)        VALUE "DATE: ".
+           05  O-EXC-MM                PIC 99.
+           05  FILLER                  PIC X           VALUE "/".
+           05  O-EXC-DD                PIC 99.
+           05  FILLER                  PIC X           VALUE '/'.
+           05  O-EXC-YY                PIC 9(4).
+           05  FILLER                  PIC X(29)       VALUE SPACES.
+           05  FILLER                  PIC X(35)
+                       VALUE "AMOS'S BOATS INC. - EXCEPTIONS".
+           05  FILLER                  PIC X(44)       VALUE SPACES.
+           05  FILLER                  PIC X(6)        VALUE "PAGE: ".
+           05  O-EXC-PCTR              PIC Z9.
+
+       01  EXC-HEADINGS.
+           05  FILLER                  PIC X(17)  VALUE "LAST NAME".
+           05  FILLER                  PIC X(11)  VALUE "BOAT TYPE".
+           05  FILLER                  PIC X(11)  VALUE "ACCESSORY".
+           05  FILLER                  PIC X(40)  VALUE "REASON".
+
+       01  EXC-DETAIL-LINE.
+           05  O-EXC-LAST-NAME         PIC X(15).
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  O-EXC-BOAT-TYPE         PIC X.
+           05  FILLER                  PIC X(9)   VALUE SPACES.
+           05  O-EXC-ACC-PKG           PIC 9.
+           05  FILLER                  PIC X(9)   VALUE SPACES.
+           05  O-EXC-REASON            PIC X(40).
+
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INIT.
@@ -152,18 +244,62 @@
            STOP RUN.
 
        1000-INIT.
+           PERFORM 1010-GET-PARAMETERS.
+
            OPEN INPUT BOAT-CONTROL.
            OPEN OUTPUT PRTOUT.
+           OPEN OUTPUT EXCEPT-RPT.
 
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           IF C-RUN-DATE-ARG NOT = 0
+               MOVE C-RUN-DATE-ARG(1:4) TO I-YY
+               MOVE C-RUN-DATE-ARG(5:2) TO I-MM
+               MOVE C-RUN-DATE-ARG(7:2) TO I-DD
+           END-IF.
            MOVE I-YY TO O-YY.
            MOVE I-DD TO O-DD.
            MOVE I-MM TO O-MM.
 
+           MOVE I-MM TO O-EXC-MM.
+           MOVE I-DD TO O-EXC-DD.
+           MOVE I-YY TO O-EXC-YY.
+           PERFORM 9150-EXC-HEADINGS.
+
            PERFORM 9100-READ.
            MOVE I-BOAT-TYPE TO H-BOAT-TYPE.
            PERFORM 9200-HEADINGS.
 
+       1010-GET-PARAMETERS.
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT C-ARG-VALUE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+               NOT ON EXCEPTION
+                   IF C-ARG-VALUE NOT = SPACES
+                       MOVE C-ARG-VALUE TO C-BOAT-CONTROL-PATH
+                   END-IF
+           END-ACCEPT.
+
+           DISPLAY 2 UPON ARGUMENT-NUMBER.
+           ACCEPT C-ARG-VALUE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+               NOT ON EXCEPTION
+                   IF C-ARG-VALUE NOT = SPACES
+                       MOVE C-ARG-VALUE TO C-PRTOUT-PATH
+                   END-IF
+           END-ACCEPT.
+
+           DISPLAY 3 UPON ARGUMENT-NUMBER.
+           ACCEPT C-ARG-VALUE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+               NOT ON EXCEPTION
+                   IF C-ARG-VALUE NOT = SPACES
+                       MOVE C-ARG-VALUE TO C-RUN-DATE-ARG
+                   END-IF
+           END-ACCEPT.
+
        2000-MAINLINE.
            IF H-BOAT-TYPE NOT = I-BOAT-TYPE
                PERFORM 9000-MAJOR-BREAK.
@@ -174,8 +310,37 @@
 
        2100-CALCS.
            ADD I-BOAT-COST TO I-PREP-COST GIVING C-TOTAL-COST.
-           ADD C-TOTAL-COST TO C-MJ-TOTAL-COST.
-           ADD 1 TO C-BOAT-CTR.
+           MOVE 'Y' TO C-BOAT-TYPE-VALID.
+
+           EVALUATE I-BOAT-TYPE
+               WHEN 'B'
+                   ADD 1 TO C-RECAP-B-CTR
+                   ADD C-TOTAL-COST TO C-RECAP-B-TOTAL
+               WHEN 'P'
+                   ADD 1 TO C-RECAP-P-CTR
+                   ADD C-TOTAL-COST TO C-RECAP-P-TOTAL
+               WHEN 'S'
+                   ADD 1 TO C-RECAP-S-CTR
+                   ADD C-TOTAL-COST TO C-RECAP-S-TOTAL
+               WHEN 'J'
+                   ADD 1 TO C-RECAP-J-CTR
+                   ADD C-TOTAL-COST TO C-RECAP-J-TOTAL
+               WHEN 'C'
+                   ADD 1 TO C-RECAP-C-CTR
+                   ADD C-TOTAL-COST TO C-RECAP-C-TOTAL
+               WHEN 'R'
+                   ADD 1 TO C-RECAP-R-CTR
+                   ADD C-TOTAL-COST TO C-RECAP-R-TOTAL
+               WHEN OTHER
+                   MOVE 'N' TO C-BOAT-TYPE-VALID
+                   MOVE 'UNRECOGNIZED BOAT TYPE CODE' TO O-EXC-REASON
+                   PERFORM 9170-EXC-BAD-CODE
+           END-EVALUATE.
+
+           IF C-BOAT-TYPE-VALID = 'Y'
+               ADD C-TOTAL-COST TO C-MJ-TOTAL-COST
+               ADD 1 TO C-BOAT-CTR
+           END-IF.
 
        2200-OUTPUT.
            MOVE I-LAST-NAME TO O-LAST-NAME.
@@ -193,7 +358,13 @@
                WHEN 2
                    MOVE 'SKI PACKAGE' TO O-ACCESSORY-PACKAGE
                WHEN 3
-                   MOVE 'FISHING PACKAGE' TO O-ACCESSORY-PACKAGE.
+                   MOVE 'FISHING PACKAGE' TO O-ACCESSORY-PACKAGE
+               WHEN OTHER
+                   MOVE 'UNKNOWN' TO O-ACCESSORY-PACKAGE
+                   MOVE 'UNRECOGNIZED ACCESSORY PACKAGE CODE'
+                       TO O-EXC-REASON
+                   PERFORM 9170-EXC-BAD-CODE
+           END-EVALUATE.
 
            WRITE PRTLINE FROM DETAIL-LINE
                AFTER ADVANCING 1 LINE
@@ -203,8 +374,23 @@
        3000-CLOSING.
            PERFORM 9000-MAJOR-BREAK.
            PERFORM 3100-GRANDTOTALS.
+           PERFORM 3200-RECAP.
            CLOSE BOAT-CONTROL.
            CLOSE PRTOUT.
+           CLOSE EXCEPT-RPT.
+
+           PERFORM 3900-LOG-CONTROL-TOTALS.
+
+       3900-LOG-CONTROL-TOTALS.
+           OPEN EXTEND CTL-LOG.
+           MOVE "COBDOA02"       TO CTL-PROGRAM-ID.
+           MOVE I-YY             TO CTL-RUN-YY.
+           MOVE I-MM             TO CTL-RUN-MM.
+           MOVE I-DD             TO CTL-RUN-DD.
+           MOVE C-GT-BOAT-CTR    TO CTL-RECORD-COUNT.
+           MOVE C-GT-TOTAL-COST  TO CTL-DOLLAR-TOTAL.
+           WRITE CTL-LOG-REC.
+           CLOSE CTL-LOG.
 
        3100-GRANDTOTALS.
            MOVE C-GT-BOAT-CTR TO O-GT-BOAT-CTR.
@@ -212,6 +398,55 @@
            WRITE PRTLINE FROM GRAND-TOTAL-LINE
                AFTER ADVANCING 2 LINES.
 
+       3200-RECAP.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO O-PCTR.
+           WRITE PRTLINE FROM COMPANY-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE PRTLINE FROM RECAP-HEADING-LINE
+               AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE FROM RECAP-COLUMN-HEADINGS
+               AFTER ADVANCING 2 LINES.
+
+           MOVE 'BASS BOAT' TO O-RECAP-TYPE.
+           MOVE C-RECAP-B-CTR TO O-RECAP-CTR.
+           MOVE C-RECAP-B-TOTAL TO O-RECAP-TOTAL.
+           WRITE PRTLINE FROM RECAP-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE 'PONTOON' TO O-RECAP-TYPE.
+           MOVE C-RECAP-P-CTR TO O-RECAP-CTR.
+           MOVE C-RECAP-P-TOTAL TO O-RECAP-TOTAL.
+           WRITE PRTLINE FROM RECAP-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE 'SKI BOAT' TO O-RECAP-TYPE.
+           MOVE C-RECAP-S-CTR TO O-RECAP-CTR.
+           MOVE C-RECAP-S-TOTAL TO O-RECAP-TOTAL.
+           WRITE PRTLINE FROM RECAP-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE 'JOHN BOAT' TO O-RECAP-TYPE.
+           MOVE C-RECAP-J-CTR TO O-RECAP-CTR.
+           MOVE C-RECAP-J-TOTAL TO O-RECAP-TOTAL.
+           WRITE PRTLINE FROM RECAP-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE 'CANOE' TO O-RECAP-TYPE.
+           MOVE C-RECAP-C-CTR TO O-RECAP-CTR.
+           MOVE C-RECAP-C-TOTAL TO O-RECAP-TOTAL.
+           WRITE PRTLINE FROM RECAP-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE 'CABIN CRUISER' TO O-RECAP-TYPE.
+           MOVE C-RECAP-R-CTR TO O-RECAP-CTR.
+           MOVE C-RECAP-R-TOTAL TO O-RECAP-TOTAL.
+           WRITE PRTLINE FROM RECAP-LINE
+               AFTER ADVANCING 1 LINE.
+
+           WRITE PRTLINE FROM GRAND-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+
        9000-MAJOR-BREAK.
            MOVE C-BOAT-CTR TO O-BOAT-CTR.
            MOVE C-MJ-TOTAL-COST TO O-MJ-TOTAL-PRICE.
@@ -232,7 +467,10 @@
                WHEN 'C'
                    MOVE 'CANOE' TO C-BOAT-TYPE
                WHEN 'R'
-                   MOVE 'CABIN CRUISER' TO C-BOAT-TYPE.
+                   MOVE 'CABIN CRUISER' TO C-BOAT-TYPE
+               WHEN OTHER
+                   MOVE 'UNKNOWN' TO C-BOAT-TYPE
+           END-EVALUATE.
                MOVE C-BOAT-TYPE TO O-MJ-BOAT-TYPE.
            EVALUATE I-BOAT-TYPE
                WHEN 'B'
@@ -246,7 +484,10 @@
                WHEN 'C'
                    MOVE 'CANOE' TO C-BOAT-TYPE
                WHEN 'R'
-                   MOVE 'CABIN CRUISER' TO C-BOAT-TYPE.
+                   MOVE 'CABIN CRUISER' TO C-BOAT-TYPE
+               WHEN OTHER
+                   MOVE 'UNKNOWN' TO C-BOAT-TYPE
+           END-EVALUATE.
            MOVE C-BOAT-TYPE TO O-BOAT-TYPE.
            
            IF MORE-RECS = 'YES'
@@ -257,7 +498,7 @@
                AFTER ADVANCING 1 LINE.
 
            ADD C-BOAT-CTR TO C-GT-BOAT-CTR.
-           ADD C-TOTAL-COST TO C-GT-TOTAL-COST.
+           ADD C-MJ-TOTAL-COST TO C-GT-TOTAL-COST.
            MOVE I-BOAT-TYPE TO H-BOAT-TYPE.
 
            MOVE 0 TO C-BOAT-CTR.
@@ -283,7 +524,10 @@
                WHEN 'C'
                    MOVE 'CANOE' TO C-BOAT-TYPE
                WHEN 'R'
-                   MOVE 'CABIN CRUISER' TO C-BOAT-TYPE.
+                   MOVE 'CABIN CRUISER' TO C-BOAT-TYPE
+               WHEN OTHER
+                   MOVE 'UNKNOWN' TO C-BOAT-TYPE
+           END-EVALUATE.
            MOVE C-BOAT-TYPE TO O-BOAT-TYPE.
            MOVE C-BOAT-TYPE TO O-MJ-BOAT-TYPE.
 
@@ -298,3 +542,21 @@
            WRITE PRTLINE FROM BLANK-LINE
                AFTER ADVANCING 1 LINE.
 
+       9150-EXC-HEADINGS.
+           ADD 1 TO C-EXC-PCTR.
+           MOVE C-EXC-PCTR TO O-EXC-PCTR.
+           WRITE EXCLINE FROM EXC-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE EXCLINE FROM EXC-HEADINGS
+               AFTER ADVANCING 2 LINES.
+
+       9170-EXC-BAD-CODE.
+           ADD 1 TO C-EXC-CTR.
+           MOVE I-LAST-NAME TO O-EXC-LAST-NAME.
+           MOVE I-BOAT-TYPE TO O-EXC-BOAT-TYPE.
+           MOVE I-ACCESSORY-PACKAGE TO O-EXC-ACC-PKG.
+           WRITE EXCLINE FROM EXC-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+                   AT EOP
+                       PERFORM 9150-EXC-HEADINGS.
+
