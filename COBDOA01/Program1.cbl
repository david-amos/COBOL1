@@ -12,13 +12,32 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT PAINT-MASTER
-               ASSIGN TO "C:\IHCC\COBOL\PAINTEST.DAT"
+               ASSIGN TO DYNAMIC C-PAINT-MASTER-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK
+               ASSIGN TO "C:\IHCC\COBOL\PAINSORT.WRK".
+
+           SELECT PAINT-SORTED
+               ASSIGN TO "C:\IHCC\COBOL\PAINSORT.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT PRTOUT
-               ASSIGN TO "C:\IHCC\COBOL\PJOBEST.RPT"
+               ASSIGN TO DYNAMIC C-PRTOUT-PATH
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT CTL-LOG
+               ASSIGN TO "C:\IHCC\COBOL\CTLTOTAL.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PAINT-YTD
+               ASSIGN TO DYNAMIC C-PAINT-YTD-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS C-YTD-STATUS.
+
+           SELECT EXCEPT-RPT
+               ASSIGN TO "C:\IHCC\COBOL\PAINTEXC.RPT"
                ORGANIZATION IS RECORD SEQUENTIAL.
-       
 
        DATA DIVISION.
        FILE SECTION.
@@ -26,7 +45,7 @@
        FD  PAINT-MASTER
            LABEL RECORD IS STANDARD
            DATA RECORD IS PAINT-REC
-           RECORD CONTAINS 23 CHARACTERS.
+           RECORD CONTAINS 81 CHARACTERS.
 
        01  PAINT-REC.
            05  PAINT-EST-NO            PIC X(4).
@@ -37,19 +56,73 @@
            05  PAINT-WALL-SQ-FT        PIC 9(4).
            05  PAINT-DOOR-SQ-FT        PIC 999.
            05  PAINT-PRICE-GAL         PIC 99V99.
+           05  PAINT-NUM-COATS         PIC 9.
+           05  PAINT-CUST-NAME         PIC X(20).
+           05  PAINT-CUST-ADDR         PIC X(25).
+           05  PAINT-CUST-PHONE        PIC X(12).
+
+       SD  SORT-WORK
+           DATA RECORD IS SW-REC.
+       01  SW-REC.
+           05 SW-EST-NO                PIC X(4).
+           05 SW-DATE.
+               10 SW-YY                PIC 9(4).
+               10 SW-MM                PIC 99.
+               10 SW-DD                PIC 99.
+           05 SW-WALL-SQ-FT            PIC 9(4).
+           05 SW-DOOR-SQ-FT            PIC 999.
+           05 SW-PRICE-GAL             PIC 99V99.
+           05 SW-NUM-COATS             PIC 9.
+           05 SW-CUST-NAME             PIC X(20).
+           05 SW-CUST-ADDR             PIC X(25).
+           05 SW-CUST-PHONE            PIC X(12).
+
+       FD  PAINT-SORTED
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS PSRT-REC
+           RECORD CONTAINS 81 CHARACTERS.
+       01  PSRT-REC                    PIC X(81).
 
        FD  PRTOUT
            LABEL RECORD IS OMITTED
-           RECORD CONTAINS 132 CHARACTERS
+           RECORD CONTAINS 251 CHARACTERS
            DATA RECORD IS PRTLINE
            LINAGE IS 60 WITH FOOTING AT 56.
 
-       01  PRTLINE                     PIC X(132).
+       01  PRTLINE                     PIC X(251).
+
+       FD  CTL-LOG
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CTL-LOG-REC
+           RECORD CONTAINS 35 CHARACTERS.
+           COPY CTLTOTAL.
+
+       FD  PAINT-YTD
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS YTD-REC
+           RECORD CONTAINS 38 CHARACTERS.
+
+       01  YTD-REC.
+           05  YTD-CTR                 PIC 999.
+           05  YTD-GAL                 PIC 99999V99.
+           05  YTD-PAINT-EST           PIC 9999999V99.
+           05  YTD-LABOR-EST           PIC 9999999V99.
+           05  YTD-TOTAL-EST           PIC 99999999V99.
+
+       FD  EXCEPT-RPT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS EXCLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01  EXCLINE                     PIC X(132).
 
        WORKING-STORAGE SECTION.
        01  WORK-AREA.
-           05  C-TOTAL-SQ-FT           PIC 9(4).
+           05  C-TOTAL-SQ-FT           PIC 9(6).
            05  C-GAL                   PIC 99V99.
+           05  C-GAL-WHOLE             PIC 99.
+           05  C-GAL-REM               PIC 9(6).
            05  C-PAINT-EST             PIC 99999V99.
            05  C-LABOR-EST             PIC 99999V99.
            05  C-TOTAL-EST             PIC 999999V99.
@@ -60,6 +133,33 @@
            05  C-GT-LABOR-EST          PIC 9999999V99  VALUE 0.
            05  C-GT-TOTAL-EST          PIC 99999999V99 VALUE 0.
            05  MORE-RECS               PIC XXX         VALUE 'YES'.
+           05  H-PAINT-MM              PIC 99.
+           05  C-MN-CTR                PIC 999         VALUE 0.
+           05  C-MN-GAL                PIC 99999V99    VALUE 0.
+           05  C-MN-PAINT-EST          PIC 9999999V99  VALUE 0.
+           05  C-MN-LABOR-EST          PIC 9999999V99  VALUE 0.
+           05  C-MN-TOTAL-EST          PIC 99999999V99 VALUE 0.
+           05  C-PAINT-DATE-NUM        PIC 9(8).
+           05  C-PAINT-DATE-INT        PIC 9(7).
+           05  C-VALID-THRU-INT        PIC 9(7).
+           05  C-VALID-THRU-NUM        PIC 9(8).
+           05  C-RUN-DATE-NUM          PIC 9(8).
+           05  C-RUN-DATE-INT          PIC 9(7).
+           05  C-EST-VALID-DAYS        PIC 999         VALUE 030.
+           05  C-VALID-REC             PIC X           VALUE 'Y'.
+           05  C-EXC-CTR               PIC 999         VALUE 0.
+           05  C-EXC-PCTR              PIC 99          VALUE 0.
+
+       01  RUN-PARAMETERS.
+           05  C-PAINT-MASTER-PATH PIC X(60)
+                                   VALUE "C:\IHCC\COBOL\PAINTEST.DAT".
+           05  C-PRTOUT-PATH       PIC X(60)
+                                   VALUE "C:\IHCC\COBOL\PJOBEST.RPT".
+           05  C-PAINT-YTD-PATH    PIC X(60)
+                                   VALUE "C:\IHCC\COBOL\PAINTYTD.DAT".
+           05  C-ARG-VALUE         PIC X(60).
+           05  C-RUN-DATE-ARG      PIC 9(8)        VALUE 0.
+           05  C-YTD-STATUS        PIC XX.
 
        01  CURRENT-DATE-AND-TIME.
            05  THIS-DATE.
@@ -89,6 +189,8 @@
            05  FILLER                  PIC X(7)        VALUE SPACES.
            05  FILLER                  PIC X(4)        VALUE "DOOR".
            05  FILLER                  PIC X(6)        VALUE SPACES.
+           05  FILLER                  PIC X(5)        VALUE "COATS".
+           05  FILLER                  PIC X(6)        VALUE SPACES.
            05  FILLER                  PIC X(5)        VALUE "TOTAL".
            05  FILLER                  PIC X(6)        VALUE SPACES.
            05  FILLER                  PIC X(7)        VALUE "GALLONS".
@@ -100,6 +202,16 @@
            05  FILLER                  PIC X(5)        VALUE "LABOR".
            05  FILLER                  PIC X(12)       VALUE SPACES.
            05  FILLER                  PIC X(5)        VALUE "TOTAL".
+           05  FILLER                  PIC X(7)        VALUE SPACES.
+           05  FILLER                  PIC X(8)        VALUE "CUSTOMER".
+           05  FILLER                  PIC X(13)       VALUE SPACES.
+           05  FILLER                  PIC X(7)        VALUE "ADDRESS".
+           05  FILLER                  PIC X(25)       VALUE SPACES.
+           05  FILLER                  PIC X(5)        VALUE "PHONE".
+           05  FILLER                  PIC X(10)       VALUE SPACES.
+           05  FILLER                  PIC X(5)        VALUE "VALID".
+           05  FILLER                  PIC X(3)        VALUE SPACES.
+           05  FILLER                  PIC X(6)        VALUE "STATUS".
 
        01  COLLUMN-HEADINGS2.
            05  FILLER                  PIC X           VALUE SPACE.
@@ -109,11 +221,18 @@
            05  FILLER                  PIC X(11)       VALUE "SQ/FT".
            05  FILLER                  PIC X(11)       VALUE "SQ/FT".
            05  FILLER                  PIC X(12)       VALUE "SQ/FT".
+           05  FILLER                  PIC X(11)       VALUE SPACES.
            05  FILLER                  PIC X(12)       VALUE "NEEDED".
            05  FILLER                  PIC X(14)       VALUE "GALLON".
            05  FILLER                  PIC X(17)       VALUE "ESTIMATE".
            05  FILLER                  PIC X(17)       VALUE "ESTIMATE".
            05  FILLER                  PIC X(8)        VALUE "ESTIMATE".
+           05  FILLER                  PIC X(7)        VALUE SPACES.
+           05  FILLER                  PIC X(11)       VALUE "NAME".
+           05  FILLER                  PIC X(51)       VALUE SPACES.
+           05  FILLER                  PIC X(13)       VALUE "NUMBER".
+           05  FILLER                  PIC X(9)        VALUE "THRU".
+           05  FILLER                  PIC X(1)        VALUE SPACES.
 
        01  DETAIL-LINE.
            05  FILLER                  PIC XX          VALUE SPACES.
@@ -130,7 +249,9 @@
            05  FILLER                  PIC X(7)        VALUE SPACES.
            05  O-DOOR-SQ-FT            PIC ZZ9.
            05  FILLER                  PIC X(7)        VALUE SPACES.
-           05  O-TOTAL-SQ-FT           PIC Z,ZZ9.
+           05  O-NUM-COATS             PIC 9.
+           05  FILLER                  PIC X(7)        VALUE SPACES.
+           05  O-TOTAL-SQ-FT           PIC ZZ,ZZ9.
            05  FILLER                  PIC X(7)        VALUE SPACES.
            05  O-GAL                   PIC ZZZ.99.
            05  FILLER                  PIC X(7)        VALUE SPACES.
@@ -141,10 +262,25 @@
            05  O-LABOR-EST             PIC $ZZ,ZZZ.99.
            05  FILLER                  PIC X(6)        VALUE SPACES.
            05  O-TOTAL-EST             PIC $ZZZ,ZZZ.99.
+           05  FILLER                  PIC X(7)        VALUE SPACES.
+           05  O-CUST-NAME             PIC X(20).
+           05  FILLER                  PIC X(3)        VALUE SPACES.
+           05  O-CUST-ADDR             PIC X(25).
+           05  FILLER                  PIC X(3)        VALUE SPACES.
+           05  O-CUST-PHONE            PIC X(12).
+           05  FILLER                  PIC X(3)        VALUE SPACES.
+           05  O-VALID-THRU.
+               10  O-VALID-MM          PIC 99.
+               10  FILLER              PIC X           VALUE '/'.
+               10  O-VALID-DD          PIC 99.
+               10  FILLER              PIC X           VALUE '/'.
+               10  O-VALID-YY          PIC 9(4).
+           05  FILLER                  PIC X(2)        VALUE SPACES.
+           05  O-EXPIRED-FLAG          PIC X(7)        VALUE SPACES.
 
        01  GT-LINE.
            05  FILLER                  PIC X(34)
-                                       VALUE "GRAND TOTALS:".
+                                   VALUE "GRAND TOTALS (YEAR TO DATE):".
            05  FILLER                  PIC X(17)
                                        VALUE "TOTAL ESTIMATES:".
            05  O-GT-CTR                PIC ZZ9.
@@ -157,6 +293,70 @@
            05  FILLER                  PIC X(3)        VALUE SPACES.
            05  O-GT-TOTAL-EST          PIC $$$,$$$,$$$.99.
 
+       01  MONTH-BREAK-LINE.
+           05  FILLER                  PIC X(14)
+                                       VALUE "SUBTOTALS FOR".
+           05  O-MN-MONTH              PIC X(9).
+           05  FILLER                  PIC X(11)       VALUE SPACES.
+           05  FILLER                  PIC X(17)
+                                       VALUE "TOTAL ESTIMATES:".
+           05  O-MN-CTR                PIC ZZ9.
+           05  FILLER                  PIC X(7)        VALUE SPACES.
+           05  O-MN-GAL                PIC ZZ,ZZZ.99.
+           05  FILLER                  PIC X(15)       VALUE SPACES.
+           05  O-MN-PAINT-EST          PIC $$,$$$,$$$.99.
+           05  FILLER                  PIC X(4)        VALUE SPACES.
+           05  O-MN-LABOR-EST          PIC $$,$$$,$$$.99.
+           05  FILLER                  PIC X(3)        VALUE SPACES.
+           05  O-MN-TOTAL-EST          PIC $$$,$$$,$$$.99.
+
+       01  BLANK-LINE                  PIC X(251)      VALUE SPACES.
+
+       01  EXC-TITLE.
+           05  FILLER                  PIC X(6)        VALUE "DATE: ".
+           05  O-EXC-MM                PIC 99.
+           05  FILLER                  PIC X           VALUE "/".
+           05  O-EXC-DD                PIC 99.
+           05  FILLER                  PIC X           VALUE '/'.
+           05  O-EXC-YY                PIC 9(4).
+           05  FILLER                  PIC X(30)       VALUE SPACES.
+           05  FILLER                  PIC X(38)
+                           VALUE "AMOS'S PAINT ESTIMATOR - EXCEPTIONS".
+           05  FILLER                  PIC X(38)       VALUE SPACES.
+           05  FILLER                  PIC X(6)        VALUE "PAGE: ".
+           05  O-EXC-PCTR              PIC Z9.
+
+       01  EXC-HEADINGS.
+           05  FILLER          PIC X(8)  VALUE "ESTIMATE".
+           05  FILLER          PIC X(4)  VALUE SPACES.
+           05  FILLER          PIC X(13) VALUE "ESTIMATE DATE".
+           05  FILLER          PIC X(1)  VALUE SPACES.
+           05  FILLER          PIC X(10) VALUE "WALL SQ/FT".
+           05  FILLER          PIC X(1)  VALUE SPACES.
+           05  FILLER          PIC X(10) VALUE "DOOR SQ/FT".
+           05  FILLER          PIC X(2)  VALUE SPACES.
+           05  FILLER          PIC X(10) VALUE "PRICE/GAL".
+           05  FILLER          PIC X(5)  VALUE SPACES.
+           05  FILLER          PIC X(6)  VALUE "REASON".
+
+       01  EXC-DETAIL-LINE.
+           05  O-EXC-EST-NO            PIC X(4).
+           05  FILLER                  PIC X(4)        VALUE SPACES.
+           05  O-EXC-DATE.
+               10  O-EXC-EST-MM        PIC 99.
+               10  FILLER              PIC X           VALUE '/'.
+               10  O-EXC-EST-DD        PIC 99.
+               10  FILLER              PIC X           VALUE '/'.
+               10  O-EXC-EST-YY        PIC 9(4).
+           05  FILLER                  PIC X(4)        VALUE SPACES.
+           05  O-EXC-WALL              PIC Z,ZZ9.
+           05  FILLER                  PIC X(4)        VALUE SPACES.
+           05  O-EXC-DOOR              PIC ZZ9.
+           05  FILLER                  PIC X(6)        VALUE SPACES.
+           05  O-EXC-PRICE             PIC ZZ.99.
+           05  FILLER                  PIC X(4)        VALUE SPACES.
+           05  O-EXC-REASON            PIC X(40).
+
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INIT.
@@ -166,26 +366,131 @@
            STOP RUN.
 
        1000-INIT.
-           OPEN INPUT PAINT-MASTER.
+           PERFORM 1010-GET-PARAMETERS.
+           PERFORM 1020-LOAD-YTD-TOTALS.
+
+           SORT SORT-WORK
+               ON ASCENDING KEY SW-DATE
+               USING PAINT-MASTER
+               GIVING PAINT-SORTED.
+           OPEN INPUT PAINT-SORTED.
            OPEN OUTPUT PRTOUT.
+           OPEN OUTPUT EXCEPT-RPT.
 
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           IF C-RUN-DATE-ARG NOT = 0
+               MOVE C-RUN-DATE-ARG(1:4) TO I-YY
+               MOVE C-RUN-DATE-ARG(5:2) TO I-MM
+               MOVE C-RUN-DATE-ARG(7:2) TO I-DD
+           END-IF.
            MOVE I-YY TO O-YY.
            MOVE I-DD TO O-DD.
            MOVE I-MM TO O-MM.
 
+           MOVE I-MM TO O-EXC-MM.
+           MOVE I-DD TO O-EXC-DD.
+           MOVE I-YY TO O-EXC-YY.
+           PERFORM 9150-EXC-HEADINGS.
+
            PERFORM 9000-READ.
+           MOVE PAINT-MM TO H-PAINT-MM.
            PERFORM 9100-HDGS.
 
+       1010-GET-PARAMETERS.
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT C-ARG-VALUE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+               NOT ON EXCEPTION
+                   IF C-ARG-VALUE NOT = SPACES
+                       MOVE C-ARG-VALUE TO C-PAINT-MASTER-PATH
+                   END-IF
+           END-ACCEPT.
+
+           DISPLAY 2 UPON ARGUMENT-NUMBER.
+           ACCEPT C-ARG-VALUE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+               NOT ON EXCEPTION
+                   IF C-ARG-VALUE NOT = SPACES
+                       MOVE C-ARG-VALUE TO C-PRTOUT-PATH
+                   END-IF
+           END-ACCEPT.
+
+           DISPLAY 3 UPON ARGUMENT-NUMBER.
+           ACCEPT C-ARG-VALUE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+               NOT ON EXCEPTION
+                   IF C-ARG-VALUE NOT = SPACES
+                       MOVE C-ARG-VALUE TO C-RUN-DATE-ARG
+                   END-IF
+           END-ACCEPT.
+
+       1020-LOAD-YTD-TOTALS.
+           OPEN INPUT PAINT-YTD.
+           IF C-YTD-STATUS = '00'
+               READ PAINT-YTD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE YTD-CTR        TO C-GT-CTR
+                       MOVE YTD-GAL        TO C-GT-GAL
+                       MOVE YTD-PAINT-EST  TO C-GT-PAINT-EST
+                       MOVE YTD-LABOR-EST  TO C-GT-LABOR-EST
+                       MOVE YTD-TOTAL-EST  TO C-GT-TOTAL-EST
+               END-READ
+               CLOSE PAINT-YTD
+           END-IF.
+
        2000-MAINLINE.
-           PERFORM 2100-CALCS.
-           PERFORM 2200-OUTPUT.
+           IF H-PAINT-MM NOT = PAINT-MM
+               PERFORM 9200-MONTH-BREAK
+           END-IF.
+           PERFORM 2050-VALIDATE.
+           IF C-VALID-REC = 'Y'
+               PERFORM 2100-CALCS
+               PERFORM 2200-OUTPUT
+           ELSE
+               PERFORM 9170-EXC-BAD-RECORD
+           END-IF.
            PERFORM 9000-READ.
 
+       2050-VALIDATE.
+           MOVE 'Y' TO C-VALID-REC.
+           IF PAINT-WALL-SQ-FT = 0
+               MOVE 'N' TO C-VALID-REC
+               MOVE 'ZERO OR MISSING WALL SQUARE FOOTAGE'
+                   TO O-EXC-REASON
+           ELSE
+               IF PAINT-PRICE-GAL = 0
+                   MOVE 'N' TO C-VALID-REC
+                   MOVE 'ZERO OR MISSING PRICE PER GALLON'
+                       TO O-EXC-REASON
+               ELSE
+                   IF PAINT-DOOR-SQ-FT >= PAINT-WALL-SQ-FT
+                       MOVE 'N' TO C-VALID-REC
+                       MOVE 'DOOR SQ FT NOT LESS THAN WALL SQ FT'
+                           TO O-EXC-REASON
+                   ELSE
+                       IF PAINT-NUM-COATS = 0
+                           MOVE 'N' TO C-VALID-REC
+                           MOVE 'ZERO OR MISSING NUMBER OF COATS'
+                               TO O-EXC-REASON
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
        2100-CALCS.
-           SUBTRACT PAINT-DOOR-SQ-FT FROM PAINT-WALL-SQ-FT  GIVING 
+           SUBTRACT PAINT-DOOR-SQ-FT FROM PAINT-WALL-SQ-FT  GIVING
            C-TOTAL-SQ-FT.
-           DIVIDE C-TOTAL-SQ-FT BY 115 GIVING C-GAL ROUNDED.
+           MULTIPLY PAINT-NUM-COATS BY C-TOTAL-SQ-FT.
+           DIVIDE C-TOTAL-SQ-FT BY 115 GIVING C-GAL-WHOLE
+               REMAINDER C-GAL-REM.
+           IF C-GAL-REM > 0
+               ADD 1 TO C-GAL-WHOLE.
+           MOVE C-GAL-WHOLE TO C-GAL.
            MULTIPLY C-GAL BY PAINT-PRICE-GAL GIVING C-PAINT-EST.
            COMPUTE C-LABOR-EST = C-GAL * 3 * 23.55.
            ADD C-PAINT-EST TO C-LABOR-EST GIVING C-TOTAL-EST.
@@ -196,6 +501,37 @@
            ADD C-LABOR-EST TO C-GT-LABOR-EST.
            ADD C-TOTAL-EST TO C-GT-TOTAL-EST.
 
+           ADD 1 TO C-MN-CTR.
+           ADD C-GAL TO C-MN-GAL.
+           ADD C-PAINT-EST TO C-MN-PAINT-EST.
+           ADD C-LABOR-EST TO C-MN-LABOR-EST.
+           ADD C-TOTAL-EST TO C-MN-TOTAL-EST.
+
+           PERFORM 2150-CALC-VALID-THRU.
+
+       2150-CALC-VALID-THRU.
+           COMPUTE C-PAINT-DATE-NUM =
+               PAINT-YY * 10000 + PAINT-MM * 100 + PAINT-DD.
+           MOVE FUNCTION INTEGER-OF-DATE(C-PAINT-DATE-NUM)
+               TO C-PAINT-DATE-INT.
+           COMPUTE C-VALID-THRU-INT =
+               C-PAINT-DATE-INT + C-EST-VALID-DAYS.
+           MOVE FUNCTION DATE-OF-INTEGER(C-VALID-THRU-INT)
+               TO C-VALID-THRU-NUM.
+           MOVE C-VALID-THRU-NUM(1:4) TO O-VALID-YY.
+           MOVE C-VALID-THRU-NUM(5:2) TO O-VALID-MM.
+           MOVE C-VALID-THRU-NUM(7:2) TO O-VALID-DD.
+
+           COMPUTE C-RUN-DATE-NUM =
+               I-YY * 10000 + I-MM * 100 + I-DD.
+           MOVE FUNCTION INTEGER-OF-DATE(C-RUN-DATE-NUM)
+               TO C-RUN-DATE-INT.
+           IF C-RUN-DATE-INT > C-VALID-THRU-INT
+               MOVE 'EXPIRED' TO O-EXPIRED-FLAG
+           ELSE
+               MOVE SPACES TO O-EXPIRED-FLAG
+           END-IF.
+
        2200-OUTPUT.
            MOVE PAINT-EST-NO TO O-PAINT-EST-NO.
            MOVE PAINT-YY TO O-PAINT-YY.
@@ -203,12 +539,16 @@
            MOVE PAINT-DD TO O-PAINT-DD.
            MOVE PAINT-WALL-SQ-FT TO O-WALL-SQ-FT.
            MOVE PAINT-DOOR-SQ-FT TO O-DOOR-SQ-FT.
+           MOVE PAINT-NUM-COATS TO O-NUM-COATS.
            MOVE C-TOTAL-SQ-FT TO O-TOTAL-SQ-FT.
            MOVE C-GAL TO O-GAL.
            MOVE PAINT-PRICE-GAL TO O-PRICE-GAL.
            MOVE C-PAINT-EST TO O-PAINT-EST.
            MOVE C-LABOR-EST TO O-LABOR-EST.
            MOVE C-TOTAL-EST TO O-TOTAL-EST.
+           MOVE PAINT-CUST-NAME TO O-CUST-NAME.
+           MOVE PAINT-CUST-ADDR TO O-CUST-ADDR.
+           MOVE PAINT-CUST-PHONE TO O-CUST-PHONE.
 
            WRITE PRTLINE FROM DETAIL-LINE
                AFTER ADVANCING 1 LINE
@@ -216,6 +556,8 @@
                        PERFORM 9100-HDGS.
 
        3000-CLOSING.
+           PERFORM 9200-MONTH-BREAK.
+
            MOVE C-GT-CTR TO O-GT-CTR.
            MOVE C-GT-GAL TO O-GT-GAL.
            MOVE C-GT-PAINT-EST TO O-GT-PAINT-EST.
@@ -224,14 +566,96 @@
 
            WRITE PRTLINE FROM GT-LINE
                AFTER ADVANCING 3 LINES.
-           CLOSE PAINT-MASTER.
+           CLOSE PAINT-SORTED.
            CLOSE PRTOUT.
+           CLOSE EXCEPT-RPT.
+
+           PERFORM 3800-SAVE-YTD-TOTALS.
+           PERFORM 3900-LOG-CONTROL-TOTALS.
+
+       3800-SAVE-YTD-TOTALS.
+           MOVE C-GT-CTR         TO YTD-CTR.
+           MOVE C-GT-GAL         TO YTD-GAL.
+           MOVE C-GT-PAINT-EST   TO YTD-PAINT-EST.
+           MOVE C-GT-LABOR-EST   TO YTD-LABOR-EST.
+           MOVE C-GT-TOTAL-EST   TO YTD-TOTAL-EST.
+           OPEN OUTPUT PAINT-YTD.
+           WRITE YTD-REC.
+           CLOSE PAINT-YTD.
+
+       3900-LOG-CONTROL-TOTALS.
+           OPEN EXTEND CTL-LOG.
+           MOVE "COBDOA01"       TO CTL-PROGRAM-ID.
+           MOVE I-YY             TO CTL-RUN-YY.
+           MOVE I-MM             TO CTL-RUN-MM.
+           MOVE I-DD             TO CTL-RUN-DD.
+           MOVE C-GT-CTR         TO CTL-RECORD-COUNT.
+           MOVE C-GT-TOTAL-EST   TO CTL-DOLLAR-TOTAL.
+           WRITE CTL-LOG-REC.
+           CLOSE CTL-LOG.
 
        9000-READ.
-           READ PAINT-MASTER
+           READ PAINT-SORTED INTO PAINT-REC
                AT END
                    MOVE 'NO' TO MORE-RECS.
 
+       9200-MONTH-BREAK.
+           MOVE C-MN-CTR TO O-MN-CTR.
+           MOVE C-MN-GAL TO O-MN-GAL.
+           MOVE C-MN-PAINT-EST TO O-MN-PAINT-EST.
+           MOVE C-MN-LABOR-EST TO O-MN-LABOR-EST.
+           MOVE C-MN-TOTAL-EST TO O-MN-TOTAL-EST.
+           EVALUATE H-PAINT-MM
+               WHEN 01  MOVE 'JANUARY'   TO O-MN-MONTH
+               WHEN 02  MOVE 'FEBRUARY'  TO O-MN-MONTH
+               WHEN 03  MOVE 'MARCH'     TO O-MN-MONTH
+               WHEN 04  MOVE 'APRIL'     TO O-MN-MONTH
+               WHEN 05  MOVE 'MAY'       TO O-MN-MONTH
+               WHEN 06  MOVE 'JUNE'      TO O-MN-MONTH
+               WHEN 07  MOVE 'JULY'      TO O-MN-MONTH
+               WHEN 08  MOVE 'AUGUST'    TO O-MN-MONTH
+               WHEN 09  MOVE 'SEPTEMBER' TO O-MN-MONTH
+               WHEN 10  MOVE 'OCTOBER'   TO O-MN-MONTH
+               WHEN 11  MOVE 'NOVEMBER'  TO O-MN-MONTH
+               WHEN 12  MOVE 'DECEMBER'  TO O-MN-MONTH
+           END-EVALUATE.
+
+           WRITE PRTLINE FROM MONTH-BREAK-LINE
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM 9100-HDGS.
+           WRITE PRTLINE FROM BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE 0 TO C-MN-CTR.
+           MOVE 0 TO C-MN-GAL.
+           MOVE 0 TO C-MN-PAINT-EST.
+           MOVE 0 TO C-MN-LABOR-EST.
+           MOVE 0 TO C-MN-TOTAL-EST.
+           MOVE PAINT-MM TO H-PAINT-MM.
+
+       9150-EXC-HEADINGS.
+           ADD 1 TO C-EXC-PCTR.
+           MOVE C-EXC-PCTR TO O-EXC-PCTR.
+           WRITE EXCLINE FROM EXC-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE EXCLINE FROM EXC-HEADINGS
+               AFTER ADVANCING 2 LINES.
+
+       9170-EXC-BAD-RECORD.
+           ADD 1 TO C-EXC-CTR.
+           MOVE PAINT-EST-NO TO O-EXC-EST-NO.
+           MOVE PAINT-MM TO O-EXC-EST-MM.
+           MOVE PAINT-DD TO O-EXC-EST-DD.
+           MOVE PAINT-YY TO O-EXC-EST-YY.
+           MOVE PAINT-WALL-SQ-FT TO O-EXC-WALL.
+           MOVE PAINT-DOOR-SQ-FT TO O-EXC-DOOR.
+           MOVE PAINT-PRICE-GAL TO O-EXC-PRICE.
+           WRITE EXCLINE FROM EXC-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+                   AT EOP
+                       PERFORM 9150-EXC-HEADINGS.
+
        9100-HDGS.
            ADD 1 TO C-PCTR.
            MOVE C-PCTR TO O-PCTR.
