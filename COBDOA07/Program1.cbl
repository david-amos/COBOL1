@@ -0,0 +1,364 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     COBDOA07.
+       DATE-WRITTEN.   4/6/2020.
+       AUTHOR.         DAVID AMOS.
+       DATE-COMPILED.
+      *-----------------------------------------------------
+      *    THIS PROGRAM READS THE BOAT SALES FILE AND      |
+      *    MAKES A COMMISSION REPORT FOR EACH SALESPERSON.  |
+      *    IT BREAKS ON THE SALESPERSON CODE AND APPLIES    |
+      *    THE COMPANY COMMISSION PERCENTAGE TO THE TOTAL   |
+      *    COST OF EACH SALE.                               |
+      *    THE FILE IS SORTED BY SALESPERSON BEFORE THE     |
+      *    BREAK LOGIC RUNS SINCE CBLBOAT1.DAT COMES IN     |
+      *    ORDERED BY BOAT TYPE, NOT BY SALESPERSON.        |
+      *-----------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOAT-CONTROL
+               ASSIGN TO DYNAMIC C-BOAT-CONTROL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK
+               ASSIGN TO "C:\IHCC\COBOL\SLSPSORT.WRK".
+
+           SELECT BOAT-SORTED
+               ASSIGN TO "C:\IHCC\COBOL\SLSPSORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRTOUT
+               ASSIGN TO DYNAMIC C-PRTOUT-PATH
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT CTL-LOG
+               ASSIGN TO "C:\IHCC\COBOL\CTLTOTAL.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  BOAT-CONTROL
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS BOAT-REC
+           RECORD CONTAINS 46 CHARACTERS.
+       01  BOAT-REC.
+           05 I-LAST-NAME              PIC X(15).
+           05 I-STATE                  PIC XX.
+           05 I-BOAT-COST              PIC 9(6)V99.
+           05 I-PURCHASE-DATE.
+               10 I-P-YY               PIC X(4).
+               10 I-P-MM               PIC XX.
+               10 I-P-DD               PIC XX.
+           05 I-BOAT-TYPE              PIC X.
+           05 I-ACCESSORY-PACKAGE      PIC 9.
+           05 I-PREP-COST              PIC 9(5)V99.
+           05 I-SALESPERSON            PIC X(4).
+
+       SD  SORT-WORK
+           DATA RECORD IS SW-REC.
+       01  SW-REC.
+           05 SW-LAST-NAME             PIC X(15).
+           05 SW-STATE                 PIC XX.
+           05 SW-BOAT-COST             PIC 9(6)V99.
+           05 SW-PURCHASE-DATE.
+               10 SW-P-YY              PIC X(4).
+               10 SW-P-MM              PIC XX.
+               10 SW-P-DD              PIC XX.
+           05 SW-BOAT-TYPE             PIC X.
+           05 SW-ACCESSORY-PACKAGE     PIC 9.
+           05 SW-PREP-COST             PIC 9(5)V99.
+           05 SW-SALESPERSON           PIC X(4).
+
+       FD  BOAT-SORTED
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS SRT-REC
+           RECORD CONTAINS 46 CHARACTERS.
+       01  SRT-REC                     PIC X(46).
+
+       FD  PRTOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRTLINE
+           LINAGE IS 50 WITH FOOTING AT 44.
+
+       01 PRTLINE                      PIC X(132).
+
+       FD  CTL-LOG
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CTL-LOG-REC
+           RECORD CONTAINS 35 CHARACTERS.
+           COPY CTLTOTAL.
+
+       WORKING-STORAGE SECTION.
+       01  WORK-AREA.
+           05 C-COMMISSION-PCT     PIC V99         VALUE .05.
+           05 C-TOTAL-COST         PIC 9(7)V99.
+           05 C-COMMISSION         PIC 9(6)V99.
+           05 C-BOAT-CTR           PIC 9(4)        VALUE 0.
+           05 C-MJ-TOTAL-COST      PIC 9(9)V99     VALUE 0.
+           05 C-MJ-COMMISSION      PIC 9(9)V99     VALUE 0.
+           05 C-GT-BOAT-CTR        PIC 9(5)        VALUE 0.
+           05 C-GT-TOTAL-COST      PIC 9(12)V99    VALUE 0.
+           05 C-GT-COMMISSION      PIC 9(12)V99    VALUE 0.
+           05 C-PCTR               PIC 99          VALUE 0.
+           05 MORE-RECS            PIC XXX         VALUE 'YES'.
+           05 C-BOAT-CONTROL-PATH  PIC X(60)
+                                   VALUE "C:\IHCC\COBOL\CBLBOAT1.DAT".
+           05 C-PRTOUT-PATH        PIC X(60)
+                                   VALUE "C:\IHCC\COBOL\COMMRPT.PRT".
+           05 C-ARG-VALUE          PIC X(60).
+           05 C-RUN-DATE-ARG       PIC 9(8)        VALUE 0.
+           05 H-SALESPERSON        PIC X(4).
+
+       01  CURRENT-DATE-AND-TIME.
+           05  THIS-DATE.
+               10 I-YY             PIC 9(4).
+               10 I-MM             PIC 99.
+               10 I-DD             PIC 99.
+           05 I-TIME               PIC X(11).
+
+       01  COMPANY-TITLE.
+           05  FILLER                  PIC X(6)        VALUE "DATE: ".
+           05  O-MM                  PIC 99.
+           05  FILLER                  PIC X           VALUE "/".
+           05  O-DD                  PIC 99.
+           05  FILLER                  PIC X           VALUE '/'.
+           05  O-YY                  PIC 9(4).
+           05  FILLER                  PIC X(41)       VALUE SPACES.
+           05  FILLER                  PIC X(37)
+                   VALUE "AMOS'S BOATS INC. - COMMISSION REPORT".
+           05 FILLER                   PIC X(30)       VALUE SPACES.
+           05 FILLER                   PIC X(6)        VALUE "PAGE:".
+           05 O-PCTR                   PIC XX.
+
+       01 COLLUMN-HEADINGS1.
+           05 FILLER                   PIC X(20)  VALUE SPACES.
+           05 FILLER                   PIC X(24)  VALUE "SALES".
+           05 FILLER                   PIC X(20)  VALUE "BOAT".
+           05 FILLER                   PIC X(19)  VALUE "PREP".
+           05 FILLER                   PIC X(20)  VALUE "TOTAL".
+           05 FILLER                   PIC X(29)  VALUE "COMMISSION".
+
+       01 COLLUMN-HEADINGS2.
+           05 FILLER                   PIC X(15)  VALUE "LAST NAME".
+           05 FILLER                   PIC X(5)   VALUE SPACES.
+           05 FILLER                   PIC X(4)   VALUE "SLSP".
+           05 FILLER                   PIC X(10)  VALUE SPACES.
+           05 FILLER                   PIC X(10)  VALUE "COST".
+           05 FILLER                   PIC X(9)   VALUE SPACES.
+           05 FILLER                   PIC X(10)  VALUE "COST".
+           05 FILLER                   PIC X(9)   VALUE SPACES.
+           05 FILLER                   PIC X(12)  VALUE "COST".
+           05 FILLER                   PIC X(9)   VALUE SPACES.
+           05 FILLER                   PIC X(10)  VALUE "AMOUNT".
+           05 FILLER                   PIC X(29)  VALUE SPACES.
+
+       01 SALESPERSON-LINE.
+           05 FILLER                   PIC X(12)  VALUE "SALESPERSON:".
+           05 O-SALESPERSON            PIC X(4).
+           05 FILLER                   PIC X(116) VALUE SPACES.
+
+       01 DETAIL-LINE.
+           05 O-LAST-NAME              PIC X(15).
+           05 FILLER                   PIC X(5)    VALUE SPACES.
+           05 O-SALESPERSON2           PIC X(4).
+           05 FILLER                   PIC X(10)   VALUE SPACES.
+           05 O-BOAT-COST              PIC ZZZ,ZZZ.99.
+           05 FILLER                   PIC X(9)    VALUE SPACES.
+           05 O-PREP-COST              PIC ZZZ,ZZZ.99.
+           05 FILLER                   PIC X(9)    VALUE SPACES.
+           05 O-TOTAL-COST             PIC Z,ZZZ,ZZZ.99.
+           05 FILLER                   PIC X(9)    VALUE SPACES.
+           05 O-COMMISSION             PIC ZZZ,ZZZ.99.
+           05 FILLER                   PIC X(29)   VALUE SPACES.
+
+       01 MAJOR-BREAK-LINE.
+           05 FILLER                   PIC X(23)   VALUE SPACES.
+           05 FILLER                   PIC X(14) VALUE "SUBTOTALS FOR".
+           05 FILLER                   PIC X(15)   VALUE "SALESPERSON:".
+           05 O-MJ-SALESPERSON         PIC X(4).
+           05 FILLER                   PIC X(9)    VALUE SPACES.
+           05 FILLER                   PIC X(14)   VALUE "NUMBER SOLD:".
+           05 O-BOAT-CTR               PIC Z,ZZ9.
+           05 FILLER                   PIC X(16)   VALUE SPACES.
+           05 O-MJ-TOTAL-PRICE         PIC $$$$,$$$,$$$.99.
+           05 FILLER                   PIC X(3)    VALUE SPACES.
+           05 O-MJ-COMMISSION          PIC $$$,$$$,$$$.99.
+
+       01 GRAND-TOTAL-LINE.
+           05 FILLER                   PIC X(23)   VALUE SPACES.
+           05 FILLER                   PIC X(38)   VALUE "GRAND TOTALS".
+           05 FILLER                   PIC X(13)   VALUE "NUMBER SOLD:".
+           05 O-GT-BOAT-CTR            PIC ZZ,ZZ9.
+           05 FILLER                   PIC X(17)   VALUE SPACES.
+           05 O-GT-TOTAL-COST          PIC $$$,$$$,$$$,$$$.99.
+           05 FILLER                   PIC X(3)    VALUE SPACES.
+           05 O-GT-COMMISSION          PIC $$$,$$$,$$$.99.
+
+       01 BLANK-LINE.
+           05 FILLER                   PIC X(132)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT.
+           PERFORM 2000-MAINLINE
+               UNTIL MORE-RECS = 'NO'.
+           PERFORM 3000-CLOSING.
+           STOP RUN.
+
+       1000-INIT.
+           PERFORM 1010-GET-PARAMETERS.
+
+           SORT SORT-WORK
+               ON ASCENDING KEY SW-SALESPERSON
+               USING BOAT-CONTROL
+               GIVING BOAT-SORTED.
+           OPEN INPUT BOAT-SORTED.
+           OPEN OUTPUT PRTOUT.
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           IF C-RUN-DATE-ARG NOT = 0
+               MOVE C-RUN-DATE-ARG(1:4) TO I-YY
+               MOVE C-RUN-DATE-ARG(5:2) TO I-MM
+               MOVE C-RUN-DATE-ARG(7:2) TO I-DD
+           END-IF.
+           MOVE I-YY TO O-YY.
+           MOVE I-DD TO O-DD.
+           MOVE I-MM TO O-MM.
+
+           PERFORM 9100-READ.
+           MOVE I-SALESPERSON TO H-SALESPERSON.
+           PERFORM 9200-HEADINGS.
+
+       1010-GET-PARAMETERS.
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT C-ARG-VALUE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+               NOT ON EXCEPTION
+                   IF C-ARG-VALUE NOT = SPACES
+                       MOVE C-ARG-VALUE TO C-BOAT-CONTROL-PATH
+                   END-IF
+           END-ACCEPT.
+
+           DISPLAY 2 UPON ARGUMENT-NUMBER.
+           ACCEPT C-ARG-VALUE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+               NOT ON EXCEPTION
+                   IF C-ARG-VALUE NOT = SPACES
+                       MOVE C-ARG-VALUE TO C-PRTOUT-PATH
+                   END-IF
+           END-ACCEPT.
+
+           DISPLAY 3 UPON ARGUMENT-NUMBER.
+           ACCEPT C-ARG-VALUE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+               NOT ON EXCEPTION
+                   IF C-ARG-VALUE NOT = SPACES
+                       MOVE C-ARG-VALUE TO C-RUN-DATE-ARG
+                   END-IF
+           END-ACCEPT.
+
+       2000-MAINLINE.
+           IF H-SALESPERSON NOT = I-SALESPERSON
+               PERFORM 9000-MAJOR-BREAK.
+
+           PERFORM 2100-CALCS.
+           PERFORM 2200-OUTPUT.
+           PERFORM 9100-READ.
+
+       2100-CALCS.
+           ADD I-BOAT-COST TO I-PREP-COST GIVING C-TOTAL-COST.
+           MULTIPLY C-TOTAL-COST BY C-COMMISSION-PCT
+               GIVING C-COMMISSION ROUNDED.
+           ADD C-TOTAL-COST TO C-MJ-TOTAL-COST.
+           ADD C-COMMISSION TO C-MJ-COMMISSION.
+           ADD 1 TO C-BOAT-CTR.
+
+       2200-OUTPUT.
+           MOVE I-LAST-NAME TO O-LAST-NAME.
+           MOVE I-SALESPERSON TO O-SALESPERSON2.
+           MOVE I-BOAT-COST TO O-BOAT-COST.
+           MOVE I-PREP-COST TO O-PREP-COST.
+           MOVE C-TOTAL-COST TO O-TOTAL-COST.
+           MOVE C-COMMISSION TO O-COMMISSION.
+
+           WRITE PRTLINE FROM DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+                   AT EOP
+                       PERFORM 9200-HEADINGS.
+
+       3000-CLOSING.
+           PERFORM 9000-MAJOR-BREAK.
+           PERFORM 3100-GRANDTOTALS.
+           CLOSE BOAT-SORTED.
+           CLOSE PRTOUT.
+
+           PERFORM 3900-LOG-CONTROL-TOTALS.
+
+       3900-LOG-CONTROL-TOTALS.
+           OPEN EXTEND CTL-LOG.
+           MOVE "COBDOA07"       TO CTL-PROGRAM-ID.
+           MOVE I-YY             TO CTL-RUN-YY.
+           MOVE I-MM             TO CTL-RUN-MM.
+           MOVE I-DD             TO CTL-RUN-DD.
+           MOVE C-GT-BOAT-CTR    TO CTL-RECORD-COUNT.
+           MOVE C-GT-TOTAL-COST  TO CTL-DOLLAR-TOTAL.
+           WRITE CTL-LOG-REC.
+           CLOSE CTL-LOG.
+
+       3100-GRANDTOTALS.
+           MOVE C-GT-BOAT-CTR TO O-GT-BOAT-CTR.
+           MOVE C-GT-TOTAL-COST TO O-GT-TOTAL-COST.
+           MOVE C-GT-COMMISSION TO O-GT-COMMISSION.
+           WRITE PRTLINE FROM GRAND-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+
+       9000-MAJOR-BREAK.
+           MOVE C-BOAT-CTR TO O-BOAT-CTR.
+           MOVE C-MJ-TOTAL-COST TO O-MJ-TOTAL-PRICE.
+           MOVE C-MJ-COMMISSION TO O-MJ-COMMISSION.
+           MOVE H-SALESPERSON TO O-MJ-SALESPERSON.
+           WRITE PRTLINE FROM MAJOR-BREAK-LINE
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM 9200-HEADINGS.
+
+           WRITE PRTLINE FROM BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+
+           ADD C-BOAT-CTR TO C-GT-BOAT-CTR.
+           ADD C-MJ-TOTAL-COST TO C-GT-TOTAL-COST.
+           ADD C-MJ-COMMISSION TO C-GT-COMMISSION.
+           MOVE I-SALESPERSON TO H-SALESPERSON.
+
+           MOVE 0 TO C-BOAT-CTR.
+           MOVE 0 TO C-MJ-TOTAL-COST.
+           MOVE 0 TO C-MJ-COMMISSION.
+
+       9100-READ.
+           READ BOAT-SORTED INTO BOAT-REC
+               AT END
+                   MOVE 'NO' TO MORE-RECS.
+
+       9200-HEADINGS.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO O-PCTR.
+           MOVE I-SALESPERSON TO O-SALESPERSON.
+
+           WRITE PRTLINE FROM COMPANY-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE PRTLINE FROM COLLUMN-HEADINGS1
+               AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE FROM COLLUMN-HEADINGS2
+               AFTER ADVANCING 1 LINE.
+           WRITE PRTLINE FROM SALESPERSON-LINE
+               AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE FROM BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+
+       END PROGRAM COBDOA07.
