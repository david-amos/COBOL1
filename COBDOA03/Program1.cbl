@@ -14,20 +14,40 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT BOAT-CONTROL
-               ASSIGN TO "C:\IHCC\COBOL\CBLBOAT1.DAT"
+               ASSIGN TO DYNAMIC C-BOAT-CONTROL-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT PRTOUT
-               ASSIGN TO "C:\IHCC\COBOL\BOATRPT2.PRT"
+               ASSIGN TO DYNAMIC C-PRTOUT-PATH
                ORGANIZATION IS RECORD SEQUENTIAL.
 
+           SELECT CTL-LOG
+               ASSIGN TO "C:\IHCC\COBOL\CTLTOTAL.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPT-RPT
+               ASSIGN TO "C:\IHCC\COBOL\BOATEXC2.RPT"
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT BOATTYPE-RATES
+               ASSIGN TO "C:\IHCC\COBOL\BOATTYPE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ACCESSORY-RATES
+               ASSIGN TO "C:\IHCC\COBOL\ACCESSRY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT STATE-TAX-RATES
+               ASSIGN TO "C:\IHCC\COBOL\STATETAX.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD  BOAT-CONTROL
            LABEL RECORD IS STANDARD
            DATA RECORD IS BOAT-REC
-           RECORD CONTAINS 42 CHARACTERS.
+           RECORD CONTAINS 46 CHARACTERS.
        01  BOAT-REC.
            05 I-LAST-NAME              PIC X(15).
            05 I-STATE                  PIC XX.
@@ -39,6 +59,7 @@
            05 I-BOAT-TYPE              PIC X.
            05 I-ACCESSORY-PACKAGE      PIC 9.
            05 I-PREP-COST              PIC 9(5)V99.
+           05 I-SALESPERSON            PIC X(4).
 
        FD  PRTOUT
            LABEL RECORD IS OMITTED
@@ -48,6 +69,45 @@
 
        01 PRTLINE                      PIC X(132).
 
+       FD  CTL-LOG
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CTL-LOG-REC
+           RECORD CONTAINS 35 CHARACTERS.
+           COPY CTLTOTAL.
+
+       FD  EXCEPT-RPT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS EXCLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01  EXCLINE                     PIC X(132).
+
+       FD  BOATTYPE-RATES
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS BTR-REC
+           RECORD CONTAINS 4 CHARACTERS.
+       01  BTR-REC.
+           05 BTR-BOAT-TYPE            PIC X.
+           05 BTR-MARKUP-PCT           PIC V999.
+
+       FD  ACCESSORY-RATES
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS AR-REC
+           RECORD CONTAINS 7 CHARACTERS.
+       01  AR-REC.
+           05 AR-PACKAGE-CODE          PIC 9.
+           05 AR-PACKAGE-COST          PIC 9(4)V99.
+
+       FD  STATE-TAX-RATES
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS STR-REC
+           RECORD CONTAINS 6 CHARACTERS.
+       01  STR-REC.
+           05 STR-STATE                PIC XX.
+           05 STR-TAX-PCT               PIC V999.
+           05 STR-EXEMPT-FLAG          PIC X.
+
        WORKING-STORAGE SECTION.
        01  WORK-AREA.
            05 C-TOTAL-COST         PIC 9(7)V99.
@@ -57,6 +117,12 @@
            05 C-GT-TOTAL-COST      PIC 9(12)V99    VALUE 0.
            05 C-PCTR               PIC 99          VALUE 0.
            05 MORE-RECS            PIC XXX         VALUE 'YES'.
+           05 C-BOAT-CONTROL-PATH  PIC X(60)
+                                   VALUE "C:\IHCC\COBOL\CBLBOAT1.DAT".
+           05 C-PRTOUT-PATH        PIC X(60)
+                                   VALUE "C:\IHCC\COBOL\BOATRPT2.PRT".
+           05 C-ARG-VALUE          PIC X(60).
+           05 C-RUN-DATE-ARG       PIC 9(8)        VALUE 0.
            05 H-BOAT-TYPE          PIC X.
            05 H-STATE              PIC XX.
            05 C-BOAT-TYPE          PIC X(13).
@@ -65,6 +131,50 @@
            05 C-MARKUP             PIC 9(7)V99.
            05 C-ACC-PAC-COST       PIC 9(4)V99.
            05 C-TAX-AMT            PIC 9(7)V99.
+           05 C-EXC-CTR            PIC 999         VALUE 0.
+           05 C-EXC-PCTR           PIC 99          VALUE 0.
+           05 MORE-BOATTYPE-RATES  PIC X           VALUE 'Y'.
+           05 MORE-ACCESSORY-RATES PIC X           VALUE 'Y'.
+           05 MORE-STATE-TAX-RATES PIC X           VALUE 'Y'.
+           05 C-BOAT-TYPE-VALID    PIC X           VALUE 'Y'.
+           05 C-RECAP-B-CTR        PIC 9(5)        VALUE 0.
+           05 C-RECAP-B-TOTAL      PIC 9(9)V99     VALUE 0.
+           05 C-RECAP-P-CTR        PIC 9(5)        VALUE 0.
+           05 C-RECAP-P-TOTAL      PIC 9(9)V99     VALUE 0.
+           05 C-RECAP-S-CTR        PIC 9(5)        VALUE 0.
+           05 C-RECAP-S-TOTAL      PIC 9(9)V99     VALUE 0.
+           05 C-RECAP-J-CTR        PIC 9(5)        VALUE 0.
+           05 C-RECAP-J-TOTAL      PIC 9(9)V99     VALUE 0.
+           05 C-RECAP-C-CTR        PIC 9(5)        VALUE 0.
+           05 C-RECAP-C-TOTAL      PIC 9(9)V99     VALUE 0.
+           05 C-RECAP-R-CTR        PIC 9(5)        VALUE 0.
+           05 C-RECAP-R-TOTAL      PIC 9(9)V99     VALUE 0.
+
+       01  BOATTYPE-RATE-TABLE.
+           05 BTR-TABLE-CTR        PIC 99          VALUE 0.
+           05 BTR-ENTRY OCCURS 20 TIMES INDEXED BY BTR-IDX.
+               10 BTR-T-BOAT-TYPE      PIC X.
+               10 BTR-T-MARKUP-PCT     PIC V999.
+
+       01  ACCESSORY-RATE-TABLE.
+           05 AR-TABLE-CTR          PIC 99         VALUE 0.
+           05 AR-ENTRY OCCURS 20 TIMES INDEXED BY AR-IDX.
+               10 AR-T-PACKAGE-CODE    PIC 9.
+               10 AR-T-PACKAGE-COST    PIC 9(4)V99.
+
+       01  STATE-TAX-TABLE.
+           05 STR-TABLE-CTR         PIC 99         VALUE 0.
+           05 STR-ENTRY OCCURS 30 TIMES INDEXED BY STR-IDX.
+               10 STR-T-STATE           PIC XX.
+               10 STR-T-TAX-PCT         PIC V999.
+               10 STR-T-EXEMPT-FLAG     PIC X.
+
+       01  RECAP-STATE-TABLE.
+           05 RS-TABLE-CTR          PIC 99         VALUE 0.
+           05 RS-ENTRY OCCURS 30 TIMES INDEXED BY RS-IDX.
+               10 RS-STATE             PIC XX.
+               10 RS-CTR               PIC 9(5)      VALUE 0.
+               10 RS-TOTAL             PIC 9(9)V99   VALUE 0.
 
        01  CURRENT-DATE-AND-TIME.
            05  THIS-DATE.
@@ -163,6 +273,74 @@
        01 BLANK-LINE.
            05 FILLER                   PIC X(132)  VALUE SPACES.
 
+       01 RECAP-HEADING-LINE.
+           05 FILLER                   PIC X(50)   VALUE SPACES.
+           05 FILLER                   PIC X(30)
+                                       VALUE "BOAT SALES RECAP BY TYPE".
+           05 FILLER                   PIC X(52)   VALUE SPACES.
+
+       01 RECAP-COLUMN-HEADINGS.
+           05 FILLER                   PIC X(20)   VALUE "BOAT TYPE".
+           05 FILLER                   PIC X(20)   VALUE "NUMBER SOLD".
+           05 FILLER                   PIC X(20)   VALUE "TOTAL COST".
+           05 FILLER                   PIC X(72)   VALUE SPACES.
+
+       01 RECAP-LINE.
+           05 O-RECAP-TYPE              PIC X(20).
+           05 O-RECAP-CTR               PIC Z,ZZ9.
+           05 FILLER                   PIC X(15)   VALUE SPACES.
+           05 O-RECAP-TOTAL             PIC $$$,$$$,$$$.99.
+           05 FILLER                   PIC X(78)   VALUE SPACES.
+
+       01 RECAP-STATE-HEADING-LINE.
+           05 FILLER                   PIC X(50)   VALUE SPACES.
+           05 FILLER                   PIC X(30)
+                                      VALUE "BOAT SALES RECAP BY STATE".
+           05 FILLER                   PIC X(52)   VALUE SPACES.
+
+       01 RECAP-STATE-COLUMN-HEADINGS.
+           05 FILLER                   PIC X(20)   VALUE "STATE".
+           05 FILLER                   PIC X(20)   VALUE "NUMBER SOLD".
+           05 FILLER                   PIC X(20)   VALUE "TOTAL COST".
+           05 FILLER                   PIC X(72)   VALUE SPACES.
+
+       01 RECAP-STATE-LINE.
+           05 O-RECAP-STATE             PIC XX.
+           05 FILLER                   PIC X(18)   VALUE SPACES.
+           05 O-RECAP-STATE-CTR         PIC Z,ZZ9.
+           05 FILLER                   PIC X(15)   VALUE SPACES.
+           05 O-RECAP-STATE-TOTAL       PIC $$$,$$$,$$$.99.
+           05 FILLER                   PIC X(78)   VALUE SPACES.
+
+       01  EXC-TITLE.
+           05  FILLER                  PIC X(6)        VALUE "DATE: ".
+           05  O-EXC-MM                PIC 99.
+           05  FILLER                  PIC X           VALUE "/".
+           05  O-EXC-DD                PIC 99.
+           05  FILLER                  PIC X           VALUE '/'.
+           05  O-EXC-YY                PIC 9(4).
+           05  FILLER                  PIC X(29)       VALUE SPACES.
+           05  FILLER                  PIC X(35)
+                       VALUE "AMOS'S BOATS INC. - EXCEPTIONS".
+           05  FILLER                  PIC X(44)       VALUE SPACES.
+           05  FILLER                  PIC X(6)        VALUE "PAGE: ".
+           05  O-EXC-PCTR              PIC Z9.
+
+       01  EXC-HEADINGS.
+           05  FILLER                  PIC X(17)  VALUE "LAST NAME".
+           05  FILLER                  PIC X(11)  VALUE "BOAT TYPE".
+           05  FILLER                  PIC X(11)  VALUE "ACCESSORY".
+           05  FILLER                  PIC X(40)  VALUE "REASON".
+
+       01  EXC-DETAIL-LINE.
+           05  O-EXC-LAST-NAME         PIC X(15).
+           05  FILLER                  PIC X(2)   VALUE SPACES.
+           05  O-EXC-BOAT-TYPE         PIC X.
+           05  FILLER                  PIC X(9)   VALUE SPACES.
+           05  O-EXC-ACC-PKG           PIC 9.
+           05  FILLER                  PIC X(9)   VALUE SPACES.
+           05  O-EXC-REASON            PIC X(40).
+
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INIT.
@@ -172,19 +350,116 @@
            STOP RUN.
 
        1000-INIT.
+           PERFORM 1010-GET-PARAMETERS.
+           PERFORM 1050-LOAD-BOATTYPE-RATES.
+           PERFORM 1055-LOAD-ACCESSORY-RATES.
+           PERFORM 1060-LOAD-STATE-TAX-RATES.
+
            OPEN INPUT BOAT-CONTROL.
            OPEN OUTPUT PRTOUT.
+           OPEN OUTPUT EXCEPT-RPT.
 
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           IF C-RUN-DATE-ARG NOT = 0
+               MOVE C-RUN-DATE-ARG(1:4) TO I-YY
+               MOVE C-RUN-DATE-ARG(5:2) TO I-MM
+               MOVE C-RUN-DATE-ARG(7:2) TO I-DD
+           END-IF.
            MOVE I-YY TO O-YY.
            MOVE I-DD TO O-DD.
            MOVE I-MM TO O-MM.
 
+           MOVE I-MM TO O-EXC-MM.
+           MOVE I-DD TO O-EXC-DD.
+           MOVE I-YY TO O-EXC-YY.
+           PERFORM 9150-EXC-HEADINGS.
+
            PERFORM 9200-READ.
            MOVE I-BOAT-TYPE TO H-BOAT-TYPE.
            MOVE I-STATE TO H-STATE.
            PERFORM 9300-HEADINGS.
 
+       1010-GET-PARAMETERS.
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT C-ARG-VALUE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+               NOT ON EXCEPTION
+                   IF C-ARG-VALUE NOT = SPACES
+                       MOVE C-ARG-VALUE TO C-BOAT-CONTROL-PATH
+                   END-IF
+           END-ACCEPT.
+
+           DISPLAY 2 UPON ARGUMENT-NUMBER.
+           ACCEPT C-ARG-VALUE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+               NOT ON EXCEPTION
+                   IF C-ARG-VALUE NOT = SPACES
+                       MOVE C-ARG-VALUE TO C-PRTOUT-PATH
+                   END-IF
+           END-ACCEPT.
+
+           DISPLAY 3 UPON ARGUMENT-NUMBER.
+           ACCEPT C-ARG-VALUE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+               NOT ON EXCEPTION
+                   IF C-ARG-VALUE NOT = SPACES
+                       MOVE C-ARG-VALUE TO C-RUN-DATE-ARG
+                   END-IF
+           END-ACCEPT.
+
+       1050-LOAD-BOATTYPE-RATES.
+           OPEN INPUT BOATTYPE-RATES.
+           PERFORM UNTIL MORE-BOATTYPE-RATES = 'N'
+               READ BOATTYPE-RATES
+                   AT END
+                       MOVE 'N' TO MORE-BOATTYPE-RATES
+                   NOT AT END
+                       ADD 1 TO BTR-TABLE-CTR
+                       MOVE BTR-BOAT-TYPE
+                           TO BTR-T-BOAT-TYPE(BTR-TABLE-CTR)
+                       MOVE BTR-MARKUP-PCT
+                           TO BTR-T-MARKUP-PCT(BTR-TABLE-CTR)
+               END-READ
+           END-PERFORM.
+           CLOSE BOATTYPE-RATES.
+
+       1055-LOAD-ACCESSORY-RATES.
+           OPEN INPUT ACCESSORY-RATES.
+           PERFORM UNTIL MORE-ACCESSORY-RATES = 'N'
+               READ ACCESSORY-RATES
+                   AT END
+                       MOVE 'N' TO MORE-ACCESSORY-RATES
+                   NOT AT END
+                       ADD 1 TO AR-TABLE-CTR
+                       MOVE AR-PACKAGE-CODE
+                           TO AR-T-PACKAGE-CODE(AR-TABLE-CTR)
+                       MOVE AR-PACKAGE-COST
+                           TO AR-T-PACKAGE-COST(AR-TABLE-CTR)
+               END-READ
+           END-PERFORM.
+           CLOSE ACCESSORY-RATES.
+
+       1060-LOAD-STATE-TAX-RATES.
+           OPEN INPUT STATE-TAX-RATES.
+           PERFORM UNTIL MORE-STATE-TAX-RATES = 'N'
+               READ STATE-TAX-RATES
+                   AT END
+                       MOVE 'N' TO MORE-STATE-TAX-RATES
+                   NOT AT END
+                       ADD 1 TO STR-TABLE-CTR
+                       MOVE STR-STATE
+                           TO STR-T-STATE(STR-TABLE-CTR)
+                       MOVE STR-TAX-PCT
+                           TO STR-T-TAX-PCT(STR-TABLE-CTR)
+                       MOVE STR-EXEMPT-FLAG
+                           TO STR-T-EXEMPT-FLAG(STR-TABLE-CTR)
+               END-READ
+           END-PERFORM.
+           CLOSE STATE-TAX-RATES.
+
        2000-MAINLINE.
            IF H-BOAT-TYPE NOT = I-BOAT-TYPE
                PERFORM 9100-MINOR-BREAK
@@ -198,37 +473,107 @@
            PERFORM 9200-READ.
 
        2100-CALCS.
-           EVALUATE I-BOAT-TYPE
-               WHEN 'B'
-                   MULTIPLY .33 BY I-BOAT-COST GIVING C-MARKUP ROUNDED
-               WHEN 'P'
-                   MULTIPLY .25 BY I-BOAT-COST GIVING C-MARKUP ROUNDED
-               WHEN 'S'
-                   MULTIPLY .425 BY I-BOAT-COST GIVING C-MARKUP ROUNDED
-               WHEN 'J'
-                   MULTIPLY .33 BY I-BOAT-COST GIVING C-MARKUP ROUNDED
-               WHEN 'C'
-                   MULTIPLY .2 BY I-BOAT-COST GIVING C-MARKUP ROUNDED
-               WHEN 'R'
-                   MULTIPLY .3 BY I-BOAT-COST GIVING C-MARKUP ROUNDED.
+           MOVE 'Y' TO C-BOAT-TYPE-VALID.
+           PERFORM 2105-LOOKUP-MARKUP.
 
            EVALUATE I-ACCESSORY-PACKAGE
                WHEN 1
                    MOVE 'ELECTRONICS' TO O-ACCESSORY-PACKAGE
-                   MOVE 5415.3 TO C-ACC-PAC-COST
                WHEN 2
                    MOVE 'SKI PACKAGE' TO O-ACCESSORY-PACKAGE
-                   MOVE 3980 TO C-ACC-PAC-COST
                WHEN 3
                    MOVE 'FISHING PACKAGE' TO O-ACCESSORY-PACKAGE
-                   MOVE 345.45 TO C-ACC-PAC-COST.
-           COMPUTE C-TAX-AMT ROUNDED = (I-BOAT-COST + C-ACC-PAC-COST + 
-           C-MARKUP + I-PREP-COST)* .06.
-           
+               WHEN OTHER
+                   MOVE 'UNKNOWN' TO O-ACCESSORY-PACKAGE
+                   MOVE 'UNRECOGNIZED ACCESSORY PACKAGE CODE'
+                       TO O-EXC-REASON
+                   PERFORM 9170-EXC-BAD-CODE
+           END-EVALUATE.
+           PERFORM 2106-LOOKUP-ACCESSORY-COST.
+           PERFORM 2107-LOOKUP-TAX.
+
            COMPUTE C-TOTAL-COST ROUNDED = (I-BOAT-COST + C-ACC-PAC-COST
            + C-MARKUP + I-PREP-COST + C-TAX-AMT).
-           ADD C-TOTAL-COST TO C-MN-TOTAL-COST.
-           ADD 1 TO C-BOAT-CTR.
+           IF C-BOAT-TYPE-VALID = 'Y'
+               ADD C-TOTAL-COST TO C-MN-TOTAL-COST
+               ADD 1 TO C-BOAT-CTR
+           END-IF.
+           PERFORM 2108-RECAP-BOATTYPE.
+           PERFORM 2109-RECAP-STATE.
+
+       2105-LOOKUP-MARKUP.
+           SET BTR-IDX TO 1.
+           SEARCH BTR-ENTRY
+               AT END
+                   MOVE 0 TO C-MARKUP
+                   MOVE 'N' TO C-BOAT-TYPE-VALID
+                   MOVE 'UNRECOGNIZED BOAT TYPE CODE' TO O-EXC-REASON
+                   PERFORM 9170-EXC-BAD-CODE
+               WHEN BTR-T-BOAT-TYPE(BTR-IDX) = I-BOAT-TYPE
+                   MULTIPLY BTR-T-MARKUP-PCT(BTR-IDX) BY I-BOAT-COST
+                       GIVING C-MARKUP ROUNDED
+           END-SEARCH.
+
+       2106-LOOKUP-ACCESSORY-COST.
+           SET AR-IDX TO 1.
+           SEARCH AR-ENTRY
+               AT END
+                   MOVE 0 TO C-ACC-PAC-COST
+               WHEN AR-T-PACKAGE-CODE(AR-IDX) = I-ACCESSORY-PACKAGE
+                   MOVE AR-T-PACKAGE-COST(AR-IDX) TO C-ACC-PAC-COST
+           END-SEARCH.
+
+       2107-LOOKUP-TAX.
+           SET STR-IDX TO 1.
+           SEARCH STR-ENTRY
+               AT END
+                   MOVE 0 TO C-TAX-AMT
+               WHEN STR-T-STATE(STR-IDX) = I-STATE
+                   IF STR-T-EXEMPT-FLAG(STR-IDX) = 'Y'
+                       MOVE 0 TO C-TAX-AMT
+                   ELSE
+                       COMPUTE C-TAX-AMT ROUNDED =
+                           (I-BOAT-COST + C-ACC-PAC-COST + C-MARKUP +
+                            I-PREP-COST) * STR-T-TAX-PCT(STR-IDX)
+                   END-IF
+           END-SEARCH.
+
+       2108-RECAP-BOATTYPE.
+           EVALUATE I-BOAT-TYPE
+               WHEN 'B'
+                   ADD 1 TO C-RECAP-B-CTR
+                   ADD C-TOTAL-COST TO C-RECAP-B-TOTAL
+               WHEN 'P'
+                   ADD 1 TO C-RECAP-P-CTR
+                   ADD C-TOTAL-COST TO C-RECAP-P-TOTAL
+               WHEN 'S'
+                   ADD 1 TO C-RECAP-S-CTR
+                   ADD C-TOTAL-COST TO C-RECAP-S-TOTAL
+               WHEN 'J'
+                   ADD 1 TO C-RECAP-J-CTR
+                   ADD C-TOTAL-COST TO C-RECAP-J-TOTAL
+               WHEN 'C'
+                   ADD 1 TO C-RECAP-C-CTR
+                   ADD C-TOTAL-COST TO C-RECAP-C-TOTAL
+               WHEN 'R'
+                   ADD 1 TO C-RECAP-R-CTR
+                   ADD C-TOTAL-COST TO C-RECAP-R-TOTAL
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       2109-RECAP-STATE.
+           SET RS-IDX TO 1.
+           SEARCH RS-ENTRY
+               AT END
+                   ADD 1 TO RS-TABLE-CTR
+                   MOVE I-STATE TO RS-STATE(RS-TABLE-CTR)
+                   MOVE 1 TO RS-CTR(RS-TABLE-CTR)
+                   MOVE C-TOTAL-COST TO RS-TOTAL(RS-TABLE-CTR)
+               WHEN RS-STATE(RS-IDX) = I-STATE
+                   ADD 1 TO RS-CTR(RS-IDX)
+                   ADD C-TOTAL-COST TO RS-TOTAL(RS-IDX)
+           END-SEARCH.
 
        2200-OUTPUT.
            MOVE I-LAST-NAME TO O-LAST-NAME.
@@ -249,8 +594,24 @@
            PERFORM 9100-MINOR-BREAK.
            PERFORM 9000-MAJOR-BREAK.
            PERFORM 3100-GRANDTOTALS.
+           PERFORM 3200-RECAP.
+           PERFORM 3300-RECAP-STATE.
            CLOSE BOAT-CONTROL.
            CLOSE PRTOUT.
+           CLOSE EXCEPT-RPT.
+
+           PERFORM 3900-LOG-CONTROL-TOTALS.
+
+       3900-LOG-CONTROL-TOTALS.
+           OPEN EXTEND CTL-LOG.
+           MOVE "COBDOA03"       TO CTL-PROGRAM-ID.
+           MOVE I-YY             TO CTL-RUN-YY.
+           MOVE I-MM             TO CTL-RUN-MM.
+           MOVE I-DD             TO CTL-RUN-DD.
+           MOVE C-GT-BOAT-CTR    TO CTL-RECORD-COUNT.
+           MOVE C-GT-TOTAL-COST  TO CTL-DOLLAR-TOTAL.
+           WRITE CTL-LOG-REC.
+           CLOSE CTL-LOG.
 
        3100-GRANDTOTALS.
            MOVE C-GT-BOAT-CTR TO O-GT-BOAT-CTR.
@@ -258,6 +619,78 @@
            WRITE PRTLINE FROM GRAND-TOTAL-LINE
                AFTER ADVANCING 2 LINES.
 
+       3200-RECAP.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO O-PCTR.
+           WRITE PRTLINE FROM COMPANY-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE PRTLINE FROM RECAP-HEADING-LINE
+               AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE FROM RECAP-COLUMN-HEADINGS
+               AFTER ADVANCING 2 LINES.
+
+           MOVE 'BASS BOAT' TO O-RECAP-TYPE.
+           MOVE C-RECAP-B-CTR TO O-RECAP-CTR.
+           MOVE C-RECAP-B-TOTAL TO O-RECAP-TOTAL.
+           WRITE PRTLINE FROM RECAP-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE 'PONTOON' TO O-RECAP-TYPE.
+           MOVE C-RECAP-P-CTR TO O-RECAP-CTR.
+           MOVE C-RECAP-P-TOTAL TO O-RECAP-TOTAL.
+           WRITE PRTLINE FROM RECAP-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE 'SKI BOAT' TO O-RECAP-TYPE.
+           MOVE C-RECAP-S-CTR TO O-RECAP-CTR.
+           MOVE C-RECAP-S-TOTAL TO O-RECAP-TOTAL.
+           WRITE PRTLINE FROM RECAP-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE 'JOHN BOAT' TO O-RECAP-TYPE.
+           MOVE C-RECAP-J-CTR TO O-RECAP-CTR.
+           MOVE C-RECAP-J-TOTAL TO O-RECAP-TOTAL.
+           WRITE PRTLINE FROM RECAP-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE 'CANOE' TO O-RECAP-TYPE.
+           MOVE C-RECAP-C-CTR TO O-RECAP-CTR.
+           MOVE C-RECAP-C-TOTAL TO O-RECAP-TOTAL.
+           WRITE PRTLINE FROM RECAP-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE 'CABIN CRUISER' TO O-RECAP-TYPE.
+           MOVE C-RECAP-R-CTR TO O-RECAP-CTR.
+           MOVE C-RECAP-R-TOTAL TO O-RECAP-TOTAL.
+           WRITE PRTLINE FROM RECAP-LINE
+               AFTER ADVANCING 1 LINE.
+
+           WRITE PRTLINE FROM GRAND-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+
+       3300-RECAP-STATE.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO O-PCTR.
+           WRITE PRTLINE FROM COMPANY-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE PRTLINE FROM RECAP-STATE-HEADING-LINE
+               AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE FROM RECAP-STATE-COLUMN-HEADINGS
+               AFTER ADVANCING 2 LINES.
+
+           PERFORM 3310-RECAP-STATE-LINE
+               VARYING RS-IDX FROM 1 BY 1 UNTIL RS-IDX > RS-TABLE-CTR.
+
+           WRITE PRTLINE FROM GRAND-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+
+       3310-RECAP-STATE-LINE.
+           MOVE RS-STATE(RS-IDX) TO O-RECAP-STATE.
+           MOVE RS-CTR(RS-IDX) TO O-RECAP-STATE-CTR.
+           MOVE RS-TOTAL(RS-IDX) TO O-RECAP-STATE-TOTAL.
+           WRITE PRTLINE FROM RECAP-STATE-LINE
+               AFTER ADVANCING 1 LINE.
+
        9000-MAJOR-BREAK.
            MOVE C-MJ-BOAT-CTR TO O-MJ-BOAT-CTR.
            MOVE C-MJ-TOTAL-COST TO O-MJ-TOTAL-PRICE.
@@ -278,9 +711,11 @@
                WHEN 'C'
                    MOVE 'CANOE' TO O-BOAT-TYPE
                WHEN 'R'
-                   MOVE 'CABIN CRUISER' TO O-BOAT-TYPE.
-               
-           
+                   MOVE 'CABIN CRUISER' TO O-BOAT-TYPE
+               WHEN OTHER
+                   MOVE 'UNKNOWN' TO O-BOAT-TYPE
+           END-EVALUATE.
+
            IF MORE-RECS = 'YES'
                WRITE PRTLINE FROM BOAT-TYPE-LINE
                AFTER ADVANCING 2 LINES.
@@ -329,7 +764,12 @@
                WHEN 'R'
                    MOVE 'CABIN CRUISER' TO O-BOAT-TYPE
                    MOVE 'CABIN CRUISER' TO O-MJ-BOAT-TYPE
-                   MOVE 'CABIN CRUISER' TO O-MN-BOAT-TYPE.
+                   MOVE 'CABIN CRUISER' TO O-MN-BOAT-TYPE
+               WHEN OTHER
+                   MOVE 'UNKNOWN' TO O-BOAT-TYPE
+                   MOVE 'UNKNOWN' TO O-MJ-BOAT-TYPE
+                   MOVE 'UNKNOWN' TO O-MN-BOAT-TYPE
+           END-EVALUATE.
            ADD C-BOAT-CTR TO C-MJ-BOAT-CTR.
            ADD C-MN-TOTAL-COST TO C-MJ-TOTAL-COST.
 
@@ -358,7 +798,10 @@
                WHEN 'C'
                    MOVE 'CANOE' TO C-BOAT-TYPE
                WHEN 'R'
-                   MOVE 'CABIN CRUISER' TO C-BOAT-TYPE.
+                   MOVE 'CABIN CRUISER' TO C-BOAT-TYPE
+               WHEN OTHER
+                   MOVE 'UNKNOWN' TO C-BOAT-TYPE
+           END-EVALUATE.
            MOVE C-BOAT-TYPE TO O-BOAT-TYPE.
            MOVE C-BOAT-TYPE TO O-MJ-BOAT-TYPE.
 
@@ -373,3 +816,21 @@
            WRITE PRTLINE FROM BLANK-LINE
                AFTER ADVANCING 1 LINE.
 
+       9150-EXC-HEADINGS.
+           ADD 1 TO C-EXC-PCTR.
+           MOVE C-EXC-PCTR TO O-EXC-PCTR.
+           WRITE EXCLINE FROM EXC-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE EXCLINE FROM EXC-HEADINGS
+               AFTER ADVANCING 2 LINES.
+
+       9170-EXC-BAD-CODE.
+           ADD 1 TO C-EXC-CTR.
+           MOVE I-LAST-NAME TO O-EXC-LAST-NAME.
+           MOVE I-BOAT-TYPE TO O-EXC-BOAT-TYPE.
+           MOVE I-ACCESSORY-PACKAGE TO O-EXC-ACC-PKG.
+           WRITE EXCLINE FROM EXC-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+                   AT EOP
+                       PERFORM 9150-EXC-HEADINGS.
+
