@@ -0,0 +1,496 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     COBDOA06.
+       DATE-WRITTEN.   3/16/2020.
+       AUTHOR.         DAVID AMOS.
+       DATE-COMPILED.
+      *---------------------------------------------------------
+      *THIS PROGRAM READS PAINT-MASTER ALONGSIDE THE ACTUAL-COST
+      *FILE RECORDED WHEN A PAINT JOB IS COMPLETED AND PRINTS A
+      *VARIANCE REPORT COMPARING ESTIMATED PAINT/LABOR/TOTAL
+      *COST AGAINST WHAT THE JOB ACTUALLY COST, SO THE COVERAGE
+      *RATE AND LABOR RATE USED BY 2100-CALCS IN COBDOA01 CAN BE
+      *CHECKED AGAINST REALITY. PAINT-MASTER RECORDS ARE SCREENED
+      *BY 2050-VALIDATE THE SAME WAY COBDOA01 SCREENS THEM SO A
+      *BAD ESTIMATE RECORD DOESN'T PRODUCE A BOGUS VARIANCE.
+      *---------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAINT-MASTER
+               ASSIGN TO DYNAMIC C-PAINT-MASTER-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PAINT-ACTUAL
+               ASSIGN TO DYNAMIC C-PAINT-ACTUAL-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRTOUT
+               ASSIGN TO DYNAMIC C-PRTOUT-PATH
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT EXCEPT-RPT
+               ASSIGN TO "C:\IHCC\COBOL\PAINTVEX.RPT"
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PAINT-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS PAINT-REC
+           RECORD CONTAINS 81 CHARACTERS.
+
+       01  PAINT-REC.
+           05  PAINT-EST-NO            PIC X(4).
+           05  PAINT-DATE.
+               10  PAINT-YY            PIC 9(4).
+               10  PAINT-MM            PIC 99.
+               10  PAINT-DD            PIC 99.
+           05  PAINT-WALL-SQ-FT        PIC 9(4).
+           05  PAINT-DOOR-SQ-FT        PIC 999.
+           05  PAINT-PRICE-GAL         PIC 99V99.
+           05  PAINT-NUM-COATS         PIC 9.
+           05  PAINT-CUST-NAME         PIC X(20).
+           05  PAINT-CUST-ADDR         PIC X(25).
+           05  PAINT-CUST-PHONE        PIC X(12).
+
+       FD  PAINT-ACTUAL
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS ACT-REC
+           RECORD CONTAINS 22 CHARACTERS.
+
+       01  ACT-REC.
+           05  ACT-EST-NO              PIC X(4).
+           05  ACT-PAINT-COST          PIC 9999999V99.
+           05  ACT-LABOR-COST          PIC 9999999V99.
+
+       FD  PRTOUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 176 CHARACTERS
+           DATA RECORD IS PRTLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01  PRTLINE                     PIC X(176).
+
+       FD  EXCEPT-RPT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS EXCLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01  EXCLINE                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WORK-AREA.
+           05  MORE-RECS               PIC X           VALUE 'Y'.
+           05  MORE-ACTUALS            PIC X           VALUE 'Y'.
+           05  C-PCTR                  PIC 99          VALUE 0.
+           05  C-MATCH-FOUND           PIC X           VALUE 'N'.
+           05  C-CTR                   PIC 999         VALUE 0.
+           05  C-TOTAL-SQ-FT           PIC 9(5).
+           05  C-GAL-WHOLE             PIC 9999.
+           05  C-GAL-REM               PIC 9999.
+           05  C-GAL                   PIC 9999.
+           05  C-EST-PAINT-COST        PIC 9999999V99.
+           05  C-EST-LABOR-COST        PIC 9999999V99.
+           05  C-EST-TOTAL-COST        PIC 9999999V99.
+           05  C-ACT-TOTAL-COST        PIC 9999999V99.
+           05  C-VARIANCE-AMT          PIC S9999999V99.
+           05  C-VARIANCE-PCT          PIC S999V99.
+           05  C-GT-CTR                PIC 999         VALUE 0.
+           05  C-GT-EST-TOTAL          PIC 99999999V99 VALUE 0.
+           05  C-GT-ACT-TOTAL          PIC 99999999V99 VALUE 0.
+           05  C-GT-VARIANCE-AMT       PIC S9999999V99 VALUE 0.
+           05  C-VALID-REC             PIC X           VALUE 'Y'.
+           05  C-EXC-CTR               PIC 999         VALUE 0.
+           05  C-EXC-PCTR              PIC 99          VALUE 0.
+
+       01  ACTUAL-TABLE.
+           05  AC-TABLE-CTR            PIC 999         VALUE 0.
+           05  AC-ENTRY OCCURS 500 TIMES INDEXED BY AC-IDX.
+               10  AC-T-EST-NO         PIC X(4).
+               10  AC-T-PAINT-COST     PIC 9999999V99.
+               10  AC-T-LABOR-COST     PIC 9999999V99.
+
+       01  RUN-PARAMETERS.
+           05  C-PAINT-MASTER-PATH PIC X(60)
+                                   VALUE "C:\IHCC\COBOL\PAINTEST.DAT".
+           05  C-PAINT-ACTUAL-PATH PIC X(60)
+                                   VALUE "C:\IHCC\COBOL\PAINTACT.DAT".
+           05  C-PRTOUT-PATH       PIC X(60)
+                                   VALUE "C:\IHCC\COBOL\PAINTVAR.RPT".
+           05  C-ARG-VALUE         PIC X(60).
+           05  C-RUN-DATE-ARG      PIC 9(8)        VALUE 0.
+
+       01  CURRENT-DATE-AND-TIME.
+           05  THIS-DATE.
+               10  I-YY                PIC 9(4).
+               10  I-MM                PIC 99.
+               10  I-DD                PIC 99.
+           05  I-TIME                  PIC X(11).
+
+       01  COMPANY-TITLE.
+           05  FILLER                  PIC X(6)        VALUE "DATE: ".
+           05  O-MM                    PIC 99.
+           05  FILLER                  PIC X           VALUE "/".
+           05  O-DD                    PIC 99.
+           05  FILLER                  PIC X           VALUE '/'.
+           05  O-YY                    PIC 9(4).
+           05  FILLER                  PIC X(35)       VALUE SPACES.
+           05  FILLER                  PIC X(37)
+                       VALUE "AMOS'S PAINT ESTIMATE/ACTUAL VARIANCE".
+           05  FILLER                  PIC X(80)       VALUE SPACES.
+           05  FILLER                  PIC X(6)        VALUE "PAGE: ".
+           05  O-PCTR                  PIC Z9.
+
+       01  COLLUMN-HEADINGS1.
+           05  FILLER                  PIC X(8)        VALUE "ESTIMATE".
+           05  FILLER                  PIC X(6)        VALUE SPACES.
+           05  FILLER                  PIC X(9)       VALUE "ESTIMATED".
+           05  FILLER                  PIC X(7)        VALUE SPACES.
+           05  FILLER                  PIC X(9)       VALUE "ESTIMATED".
+           05  FILLER                  PIC X(7)        VALUE SPACES.
+           05  FILLER                  PIC X(9)       VALUE "ESTIMATED".
+           05  FILLER                  PIC X(8)        VALUE SPACES.
+           05  FILLER                  PIC X(6)        VALUE "ACTUAL".
+           05  FILLER                  PIC X(9)        VALUE SPACES.
+           05  FILLER                  PIC X(6)        VALUE "ACTUAL".
+           05  FILLER                  PIC X(9)        VALUE SPACES.
+           05  FILLER                  PIC X(6)        VALUE "ACTUAL".
+           05  FILLER                  PIC X(9)        VALUE SPACES.
+           05  FILLER                  PIC X(8)        VALUE "VARIANCE".
+           05  FILLER                  PIC X(4)        VALUE SPACES.
+           05  FILLER                  PIC X(8)        VALUE "VARIANCE".
+
+       01  COLLUMN-HEADINGS2.
+           05  FILLER                  PIC X(8)        VALUE "NUMBER".
+           05  FILLER                  PIC X(6)        VALUE SPACES.
+           05  FILLER                  PIC X(9)        VALUE "PAINT".
+           05  FILLER                  PIC X(7)        VALUE SPACES.
+           05  FILLER                  PIC X(9)        VALUE "LABOR".
+           05  FILLER                  PIC X(7)        VALUE SPACES.
+           05  FILLER                  PIC X(9)        VALUE "TOTAL".
+           05  FILLER                  PIC X(8)        VALUE SPACES.
+           05  FILLER                  PIC X(6)        VALUE "PAINT".
+           05  FILLER                  PIC X(9)        VALUE SPACES.
+           05  FILLER                  PIC X(6)        VALUE "LABOR".
+           05  FILLER                  PIC X(9)        VALUE SPACES.
+           05  FILLER                  PIC X(6)        VALUE "TOTAL".
+           05  FILLER                  PIC X(9)        VALUE SPACES.
+           05  FILLER                  PIC X(8)        VALUE "AMOUNT".
+           05  FILLER                  PIC X(4)        VALUE SPACES.
+           05  FILLER                  PIC X(8)        VALUE "PERCENT".
+
+       01  DETAIL-LINE.
+           05  FILLER                  PIC XX          VALUE SPACES.
+           05  O-EST-NO                PIC X(4).
+           05  FILLER                  PIC X(7)        VALUE SPACES.
+           05  O-EST-PAINT-COST        PIC $ZZ,ZZZ.99.
+           05  FILLER                  PIC X(6)        VALUE SPACES.
+           05  O-EST-LABOR-COST        PIC $ZZ,ZZZ.99.
+           05  FILLER                  PIC X(6)        VALUE SPACES.
+           05  O-EST-TOTAL-COST        PIC $ZZZ,ZZZ.99.
+           05  FILLER                  PIC X(6)        VALUE SPACES.
+           05  O-ACT-PAINT-COST        PIC $ZZ,ZZZ.99.
+           05  FILLER                  PIC X(6)        VALUE SPACES.
+           05  O-ACT-LABOR-COST        PIC $ZZ,ZZZ.99.
+           05  FILLER                  PIC X(6)        VALUE SPACES.
+           05  O-ACT-TOTAL-COST        PIC $ZZZ,ZZZ.99.
+           05  FILLER                  PIC X(6)        VALUE SPACES.
+           05  O-VARIANCE-AMT          PIC $$$,$$$.99-.
+           05  FILLER                  PIC X(3)        VALUE SPACES.
+           05  O-VARIANCE-PCT          PIC ZZ9.99-.
+           05  FILLER                  PIC X            VALUE '%'.
+
+       01  GT-LINE.
+           05  FILLER                  PIC X(19)
+                                       VALUE "GRAND TOTALS:".
+           05  FILLER                  PIC X(17)
+                                       VALUE "JOBS COMPARED:".
+           05  O-GT-CTR                PIC ZZ9.
+           05  FILLER                  PIC X(9)        VALUE SPACES.
+           05  FILLER                  PIC X(19)
+                                       VALUE "ESTIMATED TOTAL:".
+           05  O-GT-EST-TOTAL          PIC $$$,$$$,$$9.99.
+           05  FILLER                  PIC X(6)        VALUE SPACES.
+           05  FILLER                  PIC X(16)
+                                       VALUE "ACTUAL TOTAL:".
+           05  O-GT-ACT-TOTAL          PIC $$$,$$$,$$9.99.
+           05  FILLER                  PIC X(6)        VALUE SPACES.
+           05  FILLER                  PIC X(19)
+                                       VALUE "TOTAL VARIANCE:".
+           05  O-GT-VARIANCE-AMT       PIC $$,$$$,$$9.99-.
+
+       01  EXC-TITLE.
+           05  FILLER                  PIC X(6)        VALUE "DATE: ".
+           05  O-EXC-MM                PIC 99.
+           05  FILLER                  PIC X           VALUE "/".
+           05  O-EXC-DD                PIC 99.
+           05  FILLER                  PIC X           VALUE '/'.
+           05  O-EXC-YY                PIC 9(4).
+           05  FILLER                  PIC X(30)       VALUE SPACES.
+           05  FILLER                  PIC X(38)
+                       VALUE "AMOS'S PAINT VARIANCE - EXCEPTIONS".
+           05  FILLER                  PIC X(38)       VALUE SPACES.
+           05  FILLER                  PIC X(6)        VALUE "PAGE: ".
+           05  O-EXC-PCTR              PIC Z9.
+
+       01  EXC-HEADINGS.
+           05  FILLER          PIC X(8)  VALUE "ESTIMATE".
+           05  FILLER          PIC X(4)  VALUE SPACES.
+           05  FILLER          PIC X(10) VALUE "WALL SQ/FT".
+           05  FILLER          PIC X(1)  VALUE SPACES.
+           05  FILLER          PIC X(10) VALUE "DOOR SQ/FT".
+           05  FILLER          PIC X(2)  VALUE SPACES.
+           05  FILLER          PIC X(10) VALUE "PRICE/GAL".
+           05  FILLER          PIC X(5)  VALUE SPACES.
+           05  FILLER          PIC X(6)  VALUE "REASON".
+
+       01  EXC-DETAIL-LINE.
+           05  O-EXC-EST-NO            PIC X(4).
+           05  FILLER                  PIC X(8)        VALUE SPACES.
+           05  O-EXC-WALL              PIC Z,ZZ9.
+           05  FILLER                  PIC X(4)        VALUE SPACES.
+           05  O-EXC-DOOR              PIC ZZ9.
+           05  FILLER                  PIC X(6)        VALUE SPACES.
+           05  O-EXC-PRICE             PIC ZZ.99.
+           05  FILLER                  PIC X(4)        VALUE SPACES.
+           05  O-EXC-REASON            PIC X(40).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT.
+           PERFORM 2000-MAINLINE
+               UNTIL MORE-RECS = 'N'.
+           PERFORM 3000-CLOSING.
+           STOP RUN.
+
+       1000-INIT.
+           PERFORM 1010-GET-PARAMETERS.
+           PERFORM 1050-LOAD-ACTUALS.
+
+           OPEN INPUT PAINT-MASTER.
+           OPEN OUTPUT PRTOUT.
+           OPEN OUTPUT EXCEPT-RPT.
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           IF C-RUN-DATE-ARG NOT = 0
+               MOVE C-RUN-DATE-ARG(1:4) TO I-YY
+               MOVE C-RUN-DATE-ARG(5:2) TO I-MM
+               MOVE C-RUN-DATE-ARG(7:2) TO I-DD
+           END-IF.
+           MOVE I-YY TO O-YY.
+           MOVE I-DD TO O-DD.
+           MOVE I-MM TO O-MM.
+           MOVE I-MM TO O-EXC-MM.
+           MOVE I-DD TO O-EXC-DD.
+           MOVE I-YY TO O-EXC-YY.
+
+           PERFORM 9000-READ.
+           PERFORM 9100-HDGS.
+           PERFORM 9150-EXC-HEADINGS.
+
+       1010-GET-PARAMETERS.
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT C-ARG-VALUE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+               NOT ON EXCEPTION
+                   IF C-ARG-VALUE NOT = SPACES
+                       MOVE C-ARG-VALUE TO C-PAINT-MASTER-PATH
+                   END-IF
+           END-ACCEPT.
+
+           DISPLAY 2 UPON ARGUMENT-NUMBER.
+           ACCEPT C-ARG-VALUE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+               NOT ON EXCEPTION
+                   IF C-ARG-VALUE NOT = SPACES
+                       MOVE C-ARG-VALUE TO C-PAINT-ACTUAL-PATH
+                   END-IF
+           END-ACCEPT.
+
+           DISPLAY 3 UPON ARGUMENT-NUMBER.
+           ACCEPT C-ARG-VALUE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+               NOT ON EXCEPTION
+                   IF C-ARG-VALUE NOT = SPACES
+                       MOVE C-ARG-VALUE TO C-PRTOUT-PATH
+                   END-IF
+           END-ACCEPT.
+
+           DISPLAY 4 UPON ARGUMENT-NUMBER.
+           ACCEPT C-ARG-VALUE FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+               NOT ON EXCEPTION
+                   IF C-ARG-VALUE NOT = SPACES
+                       MOVE C-ARG-VALUE TO C-RUN-DATE-ARG
+                   END-IF
+           END-ACCEPT.
+
+       1050-LOAD-ACTUALS.
+           OPEN INPUT PAINT-ACTUAL.
+           PERFORM UNTIL MORE-ACTUALS = 'N'
+               READ PAINT-ACTUAL
+                   AT END
+                       MOVE 'N' TO MORE-ACTUALS
+                   NOT AT END
+                       ADD 1 TO AC-TABLE-CTR
+                       MOVE ACT-EST-NO
+                           TO AC-T-EST-NO(AC-TABLE-CTR)
+                       MOVE ACT-PAINT-COST
+                           TO AC-T-PAINT-COST(AC-TABLE-CTR)
+                       MOVE ACT-LABOR-COST
+                           TO AC-T-LABOR-COST(AC-TABLE-CTR)
+           END-PERFORM.
+           CLOSE PAINT-ACTUAL.
+
+       3000-CLOSING.
+           MOVE C-GT-CTR TO O-GT-CTR.
+           MOVE C-GT-EST-TOTAL TO O-GT-EST-TOTAL.
+           MOVE C-GT-ACT-TOTAL TO O-GT-ACT-TOTAL.
+           MOVE C-GT-VARIANCE-AMT TO O-GT-VARIANCE-AMT.
+           WRITE PRTLINE FROM GT-LINE
+               AFTER ADVANCING 3 LINES.
+           CLOSE PAINT-MASTER.
+           CLOSE PRTOUT.
+           CLOSE EXCEPT-RPT.
+
+       2000-MAINLINE.
+           PERFORM 2050-VALIDATE.
+           IF C-VALID-REC = 'Y'
+               PERFORM 2100-LOOKUP-ACTUAL
+               IF C-MATCH-FOUND = 'Y'
+                   PERFORM 2200-OUTPUT
+               END-IF
+           ELSE
+               PERFORM 9170-EXC-BAD-RECORD
+           END-IF.
+           PERFORM 9000-READ.
+
+       2050-VALIDATE.
+           MOVE 'Y' TO C-VALID-REC.
+           IF PAINT-WALL-SQ-FT = 0
+               MOVE 'N' TO C-VALID-REC
+               MOVE 'ZERO OR MISSING WALL SQUARE FOOTAGE'
+                   TO O-EXC-REASON
+           ELSE
+               IF PAINT-PRICE-GAL = 0
+                   MOVE 'N' TO C-VALID-REC
+                   MOVE 'ZERO OR MISSING PRICE PER GALLON'
+                       TO O-EXC-REASON
+               ELSE
+                   IF PAINT-DOOR-SQ-FT >= PAINT-WALL-SQ-FT
+                       MOVE 'N' TO C-VALID-REC
+                       MOVE 'DOOR SQ FT NOT LESS THAN WALL SQ FT'
+                           TO O-EXC-REASON
+                   ELSE
+                       IF PAINT-NUM-COATS = 0
+                           MOVE 'N' TO C-VALID-REC
+                           MOVE 'ZERO OR MISSING NUMBER OF COATS'
+                               TO O-EXC-REASON
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       2100-LOOKUP-ACTUAL.
+           MOVE 'N' TO C-MATCH-FOUND.
+           SET AC-IDX TO 1.
+           SEARCH AC-ENTRY
+               AT END
+                   CONTINUE
+               WHEN AC-T-EST-NO(AC-IDX) = PAINT-EST-NO
+                   MOVE 'Y' TO C-MATCH-FOUND
+           END-SEARCH.
+
+       2200-OUTPUT.
+           ADD 1 TO C-CTR.
+           ADD 1 TO C-GT-CTR.
+           MOVE PAINT-EST-NO TO O-EST-NO.
+
+           SUBTRACT PAINT-DOOR-SQ-FT FROM PAINT-WALL-SQ-FT GIVING
+           C-TOTAL-SQ-FT.
+           MULTIPLY PAINT-NUM-COATS BY C-TOTAL-SQ-FT.
+           DIVIDE C-TOTAL-SQ-FT BY 115 GIVING C-GAL-WHOLE
+               REMAINDER C-GAL-REM.
+           IF C-GAL-REM > 0
+               ADD 1 TO C-GAL-WHOLE.
+           MOVE C-GAL-WHOLE TO C-GAL.
+
+           MULTIPLY C-GAL BY PAINT-PRICE-GAL
+               GIVING C-EST-PAINT-COST.
+           COMPUTE C-EST-LABOR-COST = C-GAL * 3 * 23.55.
+           ADD C-EST-PAINT-COST TO C-EST-LABOR-COST
+               GIVING C-EST-TOTAL-COST.
+
+           MOVE C-EST-PAINT-COST TO O-EST-PAINT-COST.
+           MOVE C-EST-LABOR-COST TO O-EST-LABOR-COST.
+           MOVE C-EST-TOTAL-COST TO O-EST-TOTAL-COST.
+
+           MOVE AC-T-PAINT-COST(AC-IDX) TO O-ACT-PAINT-COST.
+           MOVE AC-T-LABOR-COST(AC-IDX) TO O-ACT-LABOR-COST.
+           ADD AC-T-PAINT-COST(AC-IDX) AC-T-LABOR-COST(AC-IDX)
+               GIVING C-ACT-TOTAL-COST.
+           MOVE C-ACT-TOTAL-COST TO O-ACT-TOTAL-COST.
+
+           SUBTRACT C-EST-TOTAL-COST FROM C-ACT-TOTAL-COST
+               GIVING C-VARIANCE-AMT.
+           MOVE C-VARIANCE-AMT TO O-VARIANCE-AMT.
+
+           IF C-EST-TOTAL-COST NOT = 0
+               COMPUTE C-VARIANCE-PCT ROUNDED =
+                   (C-VARIANCE-AMT / C-EST-TOTAL-COST) * 100
+           ELSE
+               MOVE 0 TO C-VARIANCE-PCT
+           END-IF.
+           MOVE C-VARIANCE-PCT TO O-VARIANCE-PCT.
+
+           ADD C-EST-TOTAL-COST TO C-GT-EST-TOTAL.
+           ADD C-ACT-TOTAL-COST TO C-GT-ACT-TOTAL.
+           ADD C-VARIANCE-AMT TO C-GT-VARIANCE-AMT.
+
+           WRITE PRTLINE FROM DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+                   AT EOP
+                       PERFORM 9100-HDGS.
+
+       9000-READ.
+           READ PAINT-MASTER
+               AT END
+                   MOVE 'N' TO MORE-RECS.
+
+       9100-HDGS.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO O-PCTR.
+           WRITE PRTLINE FROM COMPANY-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE PRTLINE FROM COLLUMN-HEADINGS1
+               AFTER ADVANCING 2 LINES.
+           WRITE PRTLINE FROM COLLUMN-HEADINGS2
+               AFTER ADVANCING 1 LINE.
+
+       9150-EXC-HEADINGS.
+           ADD 1 TO C-EXC-PCTR.
+           MOVE C-EXC-PCTR TO O-EXC-PCTR.
+           WRITE EXCLINE FROM EXC-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE EXCLINE FROM EXC-HEADINGS
+               AFTER ADVANCING 2 LINES.
+
+       9170-EXC-BAD-RECORD.
+           ADD 1 TO C-EXC-CTR.
+           MOVE PAINT-EST-NO TO O-EXC-EST-NO.
+           MOVE PAINT-WALL-SQ-FT TO O-EXC-WALL.
+           MOVE PAINT-DOOR-SQ-FT TO O-EXC-DOOR.
+           MOVE PAINT-PRICE-GAL TO O-EXC-PRICE.
+           WRITE EXCLINE FROM EXC-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+                   AT EOP
+                       PERFORM 9150-EXC-HEADINGS.
+
+       END PROGRAM COBDOA06.
