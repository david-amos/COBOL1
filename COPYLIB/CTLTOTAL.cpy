@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------
+      *|  SHARED CONTROL-TOTALS LOG RECORD                             |
+      *|  WRITTEN BY EACH REPORT PROGRAM AT END OF RUN, READ BY THE    |
+      *|  RECONCILIATION PROGRAM (COBDOA05) TO VERIFY NOTHING WAS      |
+      *|  SILENTLY DROPPED OR DUPLICATED.                              |
+      *----------------------------------------------------------------
+       01  CTL-LOG-REC.
+           05  CTL-PROGRAM-ID          PIC X(8).
+           05  CTL-RUN-DATE.
+               10  CTL-RUN-YY          PIC 9(4).
+               10  CTL-RUN-MM          PIC 99.
+               10  CTL-RUN-DD          PIC 99.
+           05  CTL-RECORD-COUNT        PIC 9(7).
+           05  CTL-DOLLAR-TOTAL        PIC S9(10)V99.
